@@ -19,6 +19,24 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-REPORT-STATUS.
 
+           SELECT CSV-FILE ASSIGN TO 'SALESCSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT SALESPERSON-FILE ASSIGN TO 'SALESPFL'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SP-NAME
+           FILE STATUS IS WS-SP-STATUS.
+
+           SELECT SALESPERSON-SORT-FILE ASSIGN TO 'SPSORT1'.
+
+           SELECT PRODUCT-FILE ASSIGN TO 'PRODMAST'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PROD-CODE
+           FILE STATUS IS WS-PROD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SALES-FILE.
@@ -35,16 +53,53 @@
        FD  REPORT-FILE.
        01  REPORT-LINE             PIC X(132).
 
+       FD  CSV-FILE.
+       01  CSV-LINE                PIC X(150).
+
+       FD  SALESPERSON-FILE.
+       01  SALESPERSON-RECORD.
+           05 SP-NAME               PIC X(50).
+           05 SP-TOTAL              PIC 9(12)V99.
+
+       SD  SALESPERSON-SORT-FILE.
+       01  SP-SORT-RECORD.
+           05 SPS-NAME               PIC X(50).
+           05 SPS-TOTAL              PIC 9(12)V99.
+
+       FD  PRODUCT-FILE.
+       01  PRODUCT-RECORD.
+           05 PROD-CODE            PIC X(10).
+           05 PROD-DESCRIPTION     PIC X(30).
+           05 PROD-STD-UNIT-PRICE  PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-SALES-STATUS         PIC XX.
        01  WS-REPORT-STATUS        PIC XX.
+       01  WS-CSV-STATUS           PIC XX.
+       01  WS-SP-STATUS            PIC XX.
+       01  WS-PROD-STATUS          PIC XX.
+       01  WS-PROD-FILE-OPEN       PIC X VALUE 'N'.
+       01  WS-PROD-LOOKUP-CODE     PIC X(30).
+       01  WS-PROD-LOOKUP-DESC     PIC X(30).
+       01  WS-TOP-N                PIC 99 VALUE 5.
+       01  WS-RANK                 PIC 99 VALUE 0.
+       01  WS-SORT-EOF             PIC X VALUE 'N'.
+       01  WS-CSV-OPTION           PIC X VALUE 'N'.
+       01  WS-CSV-QUANTITY         PIC ZZZZZ9.
+       01  WS-CSV-UNIT-PRICE       PIC ZZZZZZ9.99.
+       01  WS-CSV-TOTAL            PIC ZZZZZZZZ9.99.
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-START-DATE           PIC X(10) VALUE SPACES.
+       01  WS-END-DATE             PIC X(10) VALUE SPACES.
+       01  WS-DATE-OK              PIC X VALUE 'Y'.
        01  WS-PAGE-NUMBER          PIC 999 VALUE 1.
        01  WS-LINE-COUNT           PIC 99 VALUE 0.
        01  WS-LINES-PER-PAGE       PIC 99 VALUE 50.
 
        01  WS-CURRENT-REGION       PIC X(20).
        01  WS-REGION-TOTAL         PIC 9(12)V99 VALUE 0.
+       01  WS-CURRENT-PRODUCT      PIC X(30).
+       01  WS-PRODUCT-TOTAL        PIC 9(12)V99 VALUE 0.
        01  WS-GRAND-TOTAL          PIC 9(12)V99 VALUE 0.
        01  WS-RECORD-COUNT         PIC 9(8) VALUE 0.
 
@@ -61,7 +116,8 @@
 
        01  COLUMN-HEADER-2.
            05 FILLER               PIC X(132) VALUE
-              '         QUANTITY    UNIT PRICE    TOTAL      SALESPERSON'.
+              '         QUANTITY    UNIT PRICE    TOTAL      SALESPERSON
+      -       ''.
 
        01  DETAIL-LINE.
            05 DL-SALE-ID           PIC 9(12).
@@ -89,12 +145,33 @@
            05 RTL-TOTAL            PIC $$$,$$$,$$9.99.
            05 FILLER               PIC X(78) VALUE SPACES.
 
+       01  PRODUCT-TOTAL-LINE.
+           05 FILLER               PIC X(20) VALUE
+              '     PRODUCT TOTAL '.
+           05 PTL-PRODUCT          PIC X(30).
+           05 FILLER               PIC X(5) VALUE SPACES.
+           05 PTL-TOTAL            PIC $$$,$$$,$$9.99.
+           05 FILLER               PIC X(63) VALUE SPACES.
+
        01  GRAND-TOTAL-LINE.
            05 FILLER               PIC X(40) VALUE
               '               GRAND TOTAL:  '.
            05 GTL-TOTAL            PIC $$$,$$$,$$9.99.
            05 FILLER               PIC X(78) VALUE SPACES.
 
+       01  TOP-PERFORMER-HEADER.
+           05 FILLER               PIC X(132) VALUE
+              '     TOP SALESPERSON PERFORMANCE'.
+
+       01  TOP-PERFORMER-LINE.
+           05 FILLER               PIC X(5) VALUE SPACES.
+           05 TPL-RANK             PIC Z9.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 TPL-NAME             PIC X(50).
+           05 FILLER               PIC X(5) VALUE SPACES.
+           05 TPL-TOTAL            PIC $$$,$$$,$$9.99.
+           05 FILLER               PIC X(53) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZE-REPORT
@@ -109,29 +186,85 @@
               DISPLAY 'Error opening files'
               STOP RUN
            END-IF
+           OPEN INPUT PRODUCT-FILE
+           IF WS-PROD-STATUS = '00'
+              MOVE 'Y' TO WS-PROD-FILE-OPEN
+           ELSE
+              MOVE 'N' TO WS-PROD-FILE-OPEN
+           END-IF
+           DISPLAY 'Enter Start Date (CCYY-MM-DD, blank for none): '
+           ACCEPT WS-START-DATE
+           DISPLAY 'Enter End Date (CCYY-MM-DD, blank for none): '
+           ACCEPT WS-END-DATE
+           DISPLAY 'Also generate CSV export (Y/N): '
+           ACCEPT WS-CSV-OPTION
+           IF WS-CSV-OPTION = 'Y'
+              OPEN OUTPUT CSV-FILE
+              IF WS-CSV-STATUS NOT = '00'
+                 DISPLAY 'Error opening CSV file'
+                 STOP RUN
+              END-IF
+              STRING 'SALE ID,DATE,REGION,PRODUCT,QUANTITY,'
+                 'UNIT PRICE,TOTAL,SALESPERSON'
+                 DELIMITED BY SIZE INTO CSV-LINE
+              WRITE CSV-LINE
+           END-IF
+           DISPLAY 'Enter Number of Top Salespersons to Show: '
+           ACCEPT WS-TOP-N
+           OPEN OUTPUT SALESPERSON-FILE
+           CLOSE SALESPERSON-FILE
+           OPEN I-O SALESPERSON-FILE
            PERFORM PRINT-HEADER
-           MOVE SPACES TO WS-CURRENT-REGION.
+           MOVE SPACES TO WS-CURRENT-REGION
+           MOVE SPACES TO WS-CURRENT-PRODUCT.
 
        PROCESS-SALES-DATA.
            READ SALES-FILE
               AT END
                  MOVE 'Y' TO WS-EOF-FLAG
+                 IF WS-CURRENT-PRODUCT NOT = SPACES
+                    PERFORM PRINT-PRODUCT-TOTAL
+                 END-IF
                  IF WS-CURRENT-REGION NOT = SPACES
                     PERFORM PRINT-REGION-TOTAL
                  END-IF
               NOT AT END
-                 PERFORM CHECK-REGION-BREAK
-                 PERFORM PRINT-DETAIL-LINE
-                 ADD SALE-TOTAL TO WS-REGION-TOTAL
-                 ADD SALE-TOTAL TO WS-GRAND-TOTAL
-                 ADD 1 TO WS-RECORD-COUNT
+                 PERFORM CHECK-DATE-RANGE
+                 IF WS-DATE-OK = 'Y'
+                    PERFORM CHECK-REGION-BREAK
+                    PERFORM CHECK-PRODUCT-BREAK
+                    PERFORM PRINT-DETAIL-LINE
+                    IF WS-CSV-OPTION = 'Y'
+                       PERFORM WRITE-CSV-DETAIL
+                    END-IF
+                    PERFORM ACCUMULATE-SALESPERSON-TOTAL
+                    ADD SALE-TOTAL TO WS-REGION-TOTAL
+                    ADD SALE-TOTAL TO WS-PRODUCT-TOTAL
+                    ADD SALE-TOTAL TO WS-GRAND-TOTAL
+                    ADD 1 TO WS-RECORD-COUNT
+                 END-IF
            END-READ.
 
+       CHECK-DATE-RANGE.
+           MOVE 'Y' TO WS-DATE-OK
+           IF WS-START-DATE NOT = SPACES AND
+              SALE-DATE < WS-START-DATE
+              MOVE 'N' TO WS-DATE-OK
+           END-IF
+           IF WS-END-DATE NOT = SPACES AND
+              SALE-DATE > WS-END-DATE
+              MOVE 'N' TO WS-DATE-OK
+           END-IF.
+
        CHECK-REGION-BREAK.
            IF WS-CURRENT-REGION = SPACES
               MOVE SALE-REGION TO WS-CURRENT-REGION
            ELSE
               IF SALE-REGION NOT = WS-CURRENT-REGION
+                 IF WS-CURRENT-PRODUCT NOT = SPACES
+                    PERFORM PRINT-PRODUCT-TOTAL
+                    MOVE SPACES TO WS-CURRENT-PRODUCT
+                 END-IF
                  PERFORM PRINT-REGION-TOTAL
                  MOVE 0 TO WS-REGION-TOTAL
                  MOVE SALE-REGION TO WS-CURRENT-REGION
@@ -139,6 +272,17 @@
               END-IF
            END-IF.
 
+       CHECK-PRODUCT-BREAK.
+           IF WS-CURRENT-PRODUCT = SPACES
+              MOVE SALE-PRODUCT TO WS-CURRENT-PRODUCT
+           ELSE
+              IF SALE-PRODUCT NOT = WS-CURRENT-PRODUCT
+                 PERFORM PRINT-PRODUCT-TOTAL
+                 MOVE 0 TO WS-PRODUCT-TOTAL
+                 MOVE SALE-PRODUCT TO WS-CURRENT-PRODUCT
+              END-IF
+           END-IF.
+
        PRINT-HEADER.
            MOVE WS-PAGE-NUMBER TO RH-PAGE
            WRITE REPORT-LINE FROM REPORT-HEADER AFTER ADVANCING PAGE
@@ -151,10 +295,13 @@
        PRINT-DETAIL-LINE.
            PERFORM CHECK-PAGE-BREAK
 
+           MOVE SALE-PRODUCT TO WS-PROD-LOOKUP-CODE
+           PERFORM LOOKUP-PRODUCT-DESCRIPTION
+
            MOVE SALE-ID TO DL-SALE-ID
            MOVE SALE-DATE TO DL-DATE
            MOVE SALE-REGION TO DL-REGION
-           MOVE SALE-PRODUCT TO DL-PRODUCT
+           MOVE WS-PROD-LOOKUP-DESC TO DL-PRODUCT
            WRITE REPORT-LINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE
 
            MOVE SALE-QUANTITY TO DL-QUANTITY
@@ -165,6 +312,42 @@
 
            ADD 3 TO WS-LINE-COUNT.
 
+       ACCUMULATE-SALESPERSON-TOTAL.
+           MOVE SALE-SALESPERSON TO SP-NAME
+           READ SALESPERSON-FILE
+              INVALID KEY
+                 MOVE SALE-TOTAL TO SP-TOTAL
+                 WRITE SALESPERSON-RECORD
+              NOT INVALID KEY
+                 ADD SALE-TOTAL TO SP-TOTAL
+                 REWRITE SALESPERSON-RECORD
+           END-READ.
+
+       WRITE-CSV-DETAIL.
+           MOVE SALE-QUANTITY TO WS-CSV-QUANTITY
+           MOVE SALE-UNIT-PRICE TO WS-CSV-UNIT-PRICE
+           MOVE SALE-TOTAL TO WS-CSV-TOTAL
+           STRING SALE-ID DELIMITED BY SIZE ',' DELIMITED BY SIZE
+              SALE-DATE DELIMITED BY SIZE ',' DELIMITED BY SIZE
+              SALE-REGION DELIMITED BY SPACE ',' DELIMITED BY SIZE
+              WS-PROD-LOOKUP-DESC DELIMITED BY SPACE ',' DELIMITED
+                 BY SIZE
+              WS-CSV-QUANTITY DELIMITED BY SIZE ',' DELIMITED BY SIZE
+              WS-CSV-UNIT-PRICE DELIMITED BY SIZE ',' DELIMITED BY SIZE
+              WS-CSV-TOTAL DELIMITED BY SIZE ',' DELIMITED BY SIZE
+              SALE-SALESPERSON DELIMITED BY SPACE
+              INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       PRINT-PRODUCT-TOTAL.
+           MOVE WS-CURRENT-PRODUCT TO WS-PROD-LOOKUP-CODE
+           PERFORM LOOKUP-PRODUCT-DESCRIPTION
+           MOVE WS-PROD-LOOKUP-DESC TO PTL-PRODUCT
+           MOVE WS-PRODUCT-TOTAL TO PTL-TOTAL
+           WRITE REPORT-LINE FROM PRODUCT-TOTAL-LINE
+              AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+
        PRINT-REGION-TOTAL.
            MOVE WS-REGION-TOTAL TO RTL-TOTAL
            WRITE REPORT-LINE FROM REGION-TOTAL-LINE
@@ -182,9 +365,57 @@
            WRITE REPORT-LINE FROM GRAND-TOTAL-LINE
               AFTER ADVANCING 3 LINES
 
+           CLOSE SALESPERSON-FILE
+           PERFORM PRINT-TOP-PERFORMERS-SECTION
+
            DISPLAY 'Report Generation Complete'
            DISPLAY 'Total Records: ' WS-RECORD-COUNT
            DISPLAY 'Grand Total: ' WS-GRAND-TOTAL
 
            CLOSE SALES-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           IF WS-CSV-OPTION = 'Y'
+              CLOSE CSV-FILE
+           END-IF
+           IF WS-PROD-FILE-OPEN = 'Y'
+              CLOSE PRODUCT-FILE
+           END-IF.
+
+       LOOKUP-PRODUCT-DESCRIPTION.
+           MOVE WS-PROD-LOOKUP-CODE TO WS-PROD-LOOKUP-DESC
+           IF WS-PROD-FILE-OPEN = 'Y'
+              MOVE WS-PROD-LOOKUP-CODE TO PROD-CODE
+              READ PRODUCT-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    MOVE PROD-DESCRIPTION TO WS-PROD-LOOKUP-DESC
+              END-READ
+           END-IF.
+
+       PRINT-TOP-PERFORMERS-SECTION.
+           WRITE REPORT-LINE FROM TOP-PERFORMER-HEADER
+              AFTER ADVANCING 3 LINES
+           MOVE 0 TO WS-RANK
+           MOVE 'N' TO WS-SORT-EOF
+           SORT SALESPERSON-SORT-FILE
+              ON DESCENDING KEY SPS-TOTAL
+              USING SALESPERSON-FILE
+              OUTPUT PROCEDURE IS PRINT-TOP-PERFORMERS.
+
+       PRINT-TOP-PERFORMERS.
+           PERFORM PRINT-NEXT-PERFORMER
+              UNTIL WS-SORT-EOF = 'Y' OR WS-RANK = WS-TOP-N.
+
+       PRINT-NEXT-PERFORMER.
+           RETURN SALESPERSON-SORT-FILE
+              AT END
+                 MOVE 'Y' TO WS-SORT-EOF
+              NOT AT END
+                 ADD 1 TO WS-RANK
+                 MOVE WS-RANK TO TPL-RANK
+                 MOVE SPS-NAME TO TPL-NAME
+                 MOVE SPS-TOTAL TO TPL-TOTAL
+                 WRITE REPORT-LINE FROM TOP-PERFORMER-LINE
+                    AFTER ADVANCING 1 LINE
+           END-RETURN.
