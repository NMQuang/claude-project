@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR. LEGACY-TEAM.
+      *****************************************************************
+      * CUSTOMER STATEMENT GENERATOR                                  *
+      * Prints a customer's current balance/credit limit alongside    *
+      * their transaction history for a given period, pulled from     *
+      * TRANFILE (concatenate the generations covering the period     *
+      * needed on the job's TRANFILE DD - see NIGHTLY.jcl)             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT STATEMENT-REPORT ASSIGN TO 'STMTRPT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT EXCHANGE-RATE-FILE ASSIGN TO 'EXCHRATE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EXCH-KEY
+           FILE STATUS IS WS-EXCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TRAN-ID               PIC 9(15).
+           05 TRAN-CUST-ID          PIC 9(10).
+           05 TRAN-TYPE             PIC X(2).
+           05 TRAN-AMOUNT           PIC 9(10)V99.
+           05 TRAN-DATE             PIC X(10).
+           05 TRAN-TIME             PIC X(8).
+           05 TRAN-TO-CUST-ID       PIC 9(10).
+           05 TRAN-CURRENCY-CODE    PIC X(3).
+
+       FD  STATEMENT-REPORT.
+       01  STATEMENT-LINE           PIC X(100).
+
+       FD  EXCHANGE-RATE-FILE.
+       01  EXCHANGE-RATE-RECORD.
+           05 EXCH-KEY.
+              10 EXCH-FROM-CURRENCY   PIC X(3).
+              10 EXCH-TO-CURRENCY     PIC X(3).
+              10 EXCH-EFF-DATE        PIC X(10).
+           05 EXCH-RATE               PIC 9(6)V9999.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS           PIC XX.
+       01  WS-TRAN-STATUS           PIC XX.
+       01  WS-RPT-STATUS            PIC XX.
+       01  WS-EXCH-STATUS           PIC XX.
+       01  WS-EXCH-FILE-OPEN        PIC X VALUE 'N'.
+       01  WS-RATE-FOUND            PIC X VALUE 'N'.
+       01  WS-CONVERTED-AMOUNT      PIC S9(10)V99.
+       01  WS-UNCONVERTED-COUNT     PIC 9(5) VALUE 0.
+
+       01  WS-CUSTOMER-ID           PIC 9(10).
+       01  WS-CUST-FOUND            PIC X VALUE 'N'.
+       01  WS-START-DATE            PIC X(10) VALUE SPACES.
+       01  WS-END-DATE              PIC X(10) VALUE SPACES.
+       01  WS-DATE-OK               PIC X VALUE 'Y'.
+       01  WS-TRAN-EOF-FLAG         PIC X VALUE 'N'.
+
+       01  WS-DIRECTION             PIC X(4).
+       01  WS-TRAN-COUNT            PIC 9(6) VALUE 0.
+       01  WS-TOTAL-DEBITS          PIC S9(12)V99 VALUE 0.
+       01  WS-TOTAL-CREDITS         PIC S9(12)V99 VALUE 0.
+
+       01  STATEMENT-HEADER-1.
+           05 FILLER                PIC X(30) VALUE
+              '          CUSTOMER STATEMENT'.
+           05 FILLER                PIC X(70) VALUE SPACES.
+
+       01  STATEMENT-HEADER-2.
+           05 FILLER                PIC X(15) VALUE 'Customer ID: '.
+           05 SH-CUST-ID            PIC Z(9)9.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 SH-CUST-NAME          PIC X(50).
+           05 FILLER                PIC X(22) VALUE SPACES.
+
+       01  STATEMENT-HEADER-3.
+           05 FILLER                PIC X(18) VALUE
+              'Current Balance: '.
+           05 SH-BALANCE            PIC -$$,$$$,$$9.99.
+           05 FILLER                PIC X(8) VALUE SPACES.
+           05 FILLER                PIC X(14) VALUE 'Credit Limit: '.
+           05 SH-CREDIT-LIMIT       PIC $$$,$$9.99.
+           05 FILLER                PIC X(28) VALUE SPACES.
+
+       01  COLUMN-HEADER.
+           05 FILLER                PIC X(100) VALUE
+              'TRAN ID         DATE       TYPE DIR  AMOUNT       CUR'.
+
+       01  DETAIL-LINE.
+           05 DL-TRAN-ID            PIC Z(14)9.
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 DL-DATE               PIC X(10).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 DL-TYPE               PIC X(2).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 DL-DIRECTION          PIC X(4).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 DL-AMOUNT             PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 DL-CURRENCY           PIC X(3).
+           05 FILLER                PIC X(24) VALUE SPACES.
+
+       01  SUMMARY-LINE-1.
+           05 FILLER                PIC X(24) VALUE
+              'Transactions in period: '.
+           05 SL-TRAN-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(70) VALUE SPACES.
+
+       01  SUMMARY-LINE-2.
+           05 FILLER                PIC X(16) VALUE
+              'Total Debits:  '.
+           05 SL-TOTAL-DEBITS       PIC -$$,$$$,$$9.99.
+           05 FILLER                PIC X(70) VALUE SPACES.
+
+       01  SUMMARY-LINE-3.
+           05 FILLER                PIC X(16) VALUE
+              'Total Credits: '.
+           05 SL-TOTAL-CREDITS      PIC -$$,$$$,$$9.99.
+           05 FILLER                PIC X(70) VALUE SPACES.
+
+       01  SUMMARY-LINE-4.
+           05 FILLER                PIC X(49) VALUE
+              'Unconverted transactions excluded from totals: '.
+           05 SL-UNCONVERTED-COUNT  PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(44) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-STATEMENT
+           IF WS-CUST-FOUND = 'Y'
+              PERFORM PRINT-STATEMENT-HEADER
+              PERFORM PROCESS-TRANSACTIONS UNTIL WS-TRAN-EOF-FLAG = 'Y'
+              PERFORM PRINT-STATEMENT-SUMMARY
+           END-IF
+           PERFORM FINALIZE-STATEMENT
+           STOP RUN.
+
+       INITIALIZE-STATEMENT.
+           DISPLAY 'Enter Customer ID: '
+           ACCEPT WS-CUSTOMER-ID
+           DISPLAY 'Enter Start Date (CCYY-MM-DD, blank for none): '
+           ACCEPT WS-START-DATE
+           DISPLAY 'Enter End Date (CCYY-MM-DD, blank for none): '
+           ACCEPT WS-END-DATE
+           OPEN INPUT CUSTOMER-FILE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT STATEMENT-REPORT
+           IF WS-CUST-STATUS NOT = '00' OR WS-TRAN-STATUS NOT = '00'
+              OR WS-RPT-STATUS NOT = '00'
+              DISPLAY 'Error opening files'
+              STOP RUN
+           END-IF
+           OPEN INPUT EXCHANGE-RATE-FILE
+           IF WS-EXCH-STATUS = '00'
+              MOVE 'Y' TO WS-EXCH-FILE-OPEN
+           ELSE
+              MOVE 'N' TO WS-EXCH-FILE-OPEN
+           END-IF
+           MOVE WS-CUSTOMER-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 DISPLAY 'Customer not found'
+                 MOVE 'N' TO WS-CUST-FOUND
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-CUST-FOUND
+           END-READ.
+
+       PRINT-STATEMENT-HEADER.
+           WRITE STATEMENT-LINE FROM STATEMENT-HEADER-1
+           MOVE CUST-ID TO SH-CUST-ID
+           MOVE CUST-NAME TO SH-CUST-NAME
+           WRITE STATEMENT-LINE FROM STATEMENT-HEADER-2
+           MOVE CUST-BALANCE TO SH-BALANCE
+           MOVE CUST-CREDIT-LIMIT TO SH-CREDIT-LIMIT
+           WRITE STATEMENT-LINE FROM STATEMENT-HEADER-3
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           WRITE STATEMENT-LINE FROM COLUMN-HEADER.
+
+       PROCESS-TRANSACTIONS.
+           READ TRANSACTION-FILE
+              AT END
+                 MOVE 'Y' TO WS-TRAN-EOF-FLAG
+              NOT AT END
+                 IF TRAN-CUST-ID = WS-CUSTOMER-ID OR
+                    TRAN-TO-CUST-ID = WS-CUSTOMER-ID
+                    PERFORM CHECK-DATE-RANGE
+                    IF WS-DATE-OK = 'Y'
+                       PERFORM PRINT-TRANSACTION-LINE
+                       PERFORM ACCUMULATE-TRANSACTION-TOTALS
+                       ADD 1 TO WS-TRAN-COUNT
+                    END-IF
+                 END-IF
+           END-READ.
+
+       CHECK-DATE-RANGE.
+           MOVE 'Y' TO WS-DATE-OK
+           IF WS-START-DATE NOT = SPACES AND
+              TRAN-DATE < WS-START-DATE
+              MOVE 'N' TO WS-DATE-OK
+           END-IF
+           IF WS-END-DATE NOT = SPACES AND
+              TRAN-DATE > WS-END-DATE
+              MOVE 'N' TO WS-DATE-OK
+           END-IF.
+
+       PRINT-TRANSACTION-LINE.
+           IF TRAN-CUST-ID = WS-CUSTOMER-ID
+              MOVE 'OUT' TO WS-DIRECTION
+           ELSE
+              MOVE 'IN' TO WS-DIRECTION
+           END-IF
+           MOVE TRAN-ID TO DL-TRAN-ID
+           MOVE TRAN-DATE TO DL-DATE
+           MOVE TRAN-TYPE TO DL-TYPE
+           MOVE WS-DIRECTION TO DL-DIRECTION
+           MOVE TRAN-AMOUNT TO DL-AMOUNT
+           MOVE TRAN-CURRENCY-CODE TO DL-CURRENCY
+           WRITE STATEMENT-LINE FROM DETAIL-LINE.
+
+       ACCUMULATE-TRANSACTION-TOTALS.
+           PERFORM CONVERT-TRAN-AMOUNT
+           IF WS-RATE-FOUND = 'N'
+              ADD 1 TO WS-UNCONVERTED-COUNT
+           ELSE
+              EVALUATE TRUE
+                 WHEN TRAN-TYPE = 'DB'
+                    ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-DEBITS
+                 WHEN TRAN-TYPE = 'CR'
+                    ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-CREDITS
+                 WHEN TRAN-TYPE = 'TR' AND
+                      TRAN-CUST-ID = WS-CUSTOMER-ID
+                    ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-DEBITS
+                 WHEN TRAN-TYPE = 'TR' AND
+                      TRAN-TO-CUST-ID = WS-CUSTOMER-ID
+                    ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-CREDITS
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+
+       CONVERT-TRAN-AMOUNT.
+           IF TRAN-CURRENCY-CODE = CUST-CURRENCY-CODE OR
+              TRAN-CURRENCY-CODE = SPACES
+              MOVE TRAN-AMOUNT TO WS-CONVERTED-AMOUNT
+              MOVE 'Y' TO WS-RATE-FOUND
+           ELSE
+              MOVE 'N' TO WS-RATE-FOUND
+              IF WS-EXCH-FILE-OPEN = 'Y'
+                 MOVE TRAN-CURRENCY-CODE TO EXCH-FROM-CURRENCY
+                 MOVE CUST-CURRENCY-CODE TO EXCH-TO-CURRENCY
+                 MOVE TRAN-DATE TO EXCH-EFF-DATE
+                 READ EXCHANGE-RATE-FILE
+                    INVALID KEY
+                       CONTINUE
+                    NOT INVALID KEY
+                       COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+                          TRAN-AMOUNT * EXCH-RATE
+                       MOVE 'Y' TO WS-RATE-FOUND
+                 END-READ
+              END-IF
+           END-IF.
+
+       PRINT-STATEMENT-SUMMARY.
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-TRAN-COUNT TO SL-TRAN-COUNT
+           WRITE STATEMENT-LINE FROM SUMMARY-LINE-1
+           MOVE WS-TOTAL-DEBITS TO SL-TOTAL-DEBITS
+           WRITE STATEMENT-LINE FROM SUMMARY-LINE-2
+           MOVE WS-TOTAL-CREDITS TO SL-TOTAL-CREDITS
+           WRITE STATEMENT-LINE FROM SUMMARY-LINE-3
+           IF WS-UNCONVERTED-COUNT > 0
+              MOVE SPACES TO STATEMENT-LINE
+              WRITE STATEMENT-LINE
+              MOVE WS-UNCONVERTED-COUNT TO SL-UNCONVERTED-COUNT
+              WRITE STATEMENT-LINE FROM SUMMARY-LINE-4
+           END-IF.
+
+       FINALIZE-STATEMENT.
+           CLOSE CUSTOMER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE STATEMENT-REPORT
+           IF WS-EXCH-FILE-OPEN = 'Y'
+              CLOSE EXCHANGE-RATE-FILE
+           END-IF
+           DISPLAY 'Statement Generation Complete'
+           DISPLAY 'Transactions Printed: ' WS-TRAN-COUNT.
