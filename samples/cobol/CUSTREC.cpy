@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CUSTOMER MASTER RECORD LAYOUT - SHARED BY ALL PROGRAMS THAT   *
+      * OPEN CUSTFILE (BATCHJOB, CUSTMGMT, VALIDATE, ORDPROC, STMTGEN,*
+      * SUSPPROC, PERRESET)                                           *
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05 CUST-ID              PIC 9(10).
+           05 CUST-NAME            PIC X(50).
+           05 CUST-EMAIL           PIC X(100).
+           05 CUST-PHONE           PIC X(20).
+           05 CUST-ADDRESS         PIC X(200).
+           05 CUST-BALANCE         PIC S9(10)V99.
+           05 CUST-CREDIT-LIMIT    PIC 9(10)V99.
+           05 CUST-CURRENCY-CODE   PIC X(3).
+           05 CUST-STATUS          PIC X(1).
+           05 CUST-CREATED-DATE    PIC X(10).
+           05 YTD-DEBIT-TOTAL      PIC S9(12)V99.
+           05 YTD-CREDIT-TOTAL     PIC S9(12)V99.
+           05 MTD-DEBIT-TOTAL      PIC S9(12)V99.
+           05 MTD-CREDIT-TOTAL     PIC S9(12)V99.
