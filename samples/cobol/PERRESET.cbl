@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERRESET.
+       AUTHOR. LEGACY-TEAM.
+      *****************************************************************
+      * PERIOD-END ACTIVITY RESET                                     *
+      * Zeroes the YTD or MTD activity accumulators on CUSTOMER-FILE   *
+      * at month-end / year-end close                                 *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS WS-CUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS          PIC XX.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-RESET-LEVEL          PIC X(3).
+           88 RESET-MONTH-END      VALUE 'MTD'.
+           88 RESET-YEAR-END       VALUE 'YTD'.
+       01  WS-RESET-COUNT          PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY 'Period-End Activity Reset'
+           DISPLAY 'Reset level (MTD/YTD): '
+           ACCEPT WS-RESET-LEVEL
+
+           IF NOT RESET-MONTH-END AND NOT RESET-YEAR-END
+              DISPLAY 'Invalid reset level'
+              STOP RUN
+           END-IF
+
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00'
+              DISPLAY 'Error opening customer file'
+              STOP RUN
+           END-IF
+
+           MOVE 0 TO CUST-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+           PERFORM RESET-NEXT-CUSTOMER UNTIL WS-EOF-FLAG = 'Y'
+
+           CLOSE CUSTOMER-FILE
+           DISPLAY 'Period-End Reset Complete'
+           DISPLAY 'Customers Reset: ' WS-RESET-COUNT
+           STOP RUN.
+
+       RESET-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-EOF-FLAG
+              NOT AT END
+                 IF RESET-YEAR-END
+                    MOVE 0 TO YTD-DEBIT-TOTAL
+                    MOVE 0 TO YTD-CREDIT-TOTAL
+                 END-IF
+                 MOVE 0 TO MTD-DEBIT-TOTAL
+                 MOVE 0 TO MTD-CREDIT-TOTAL
+                 REWRITE CUSTOMER-RECORD
+                 ADD 1 TO WS-RESET-COUNT
+           END-READ.
