@@ -6,9 +6,46 @@
       *****************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS WS-CUST-FILE-STATUS.
+
+           SELECT RATE-FILE ASSIGN TO 'RATETBL'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RATE-KEY
+           FILE STATUS IS WS-RATE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  RATE-FILE.
+       01  RATE-RECORD.
+           05 RATE-KEY.
+              10 RATE-CUST-TYPE       PIC X(1).
+              10 RATE-TIER            PIC 9(1).
+              10 RATE-EFF-DATE        PIC X(10).
+           05 RATE-MIN-ORDER-AMOUNT   PIC 9(8)V99.
+           05 RATE-MAX-ORDER-AMOUNT   PIC 9(10)V99.
+           05 RATE-DISCOUNT-PCT       PIC 9V99.
+           05 RATE-TAX-RATE           PIC 9V9999.
+
        WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS     PIC XX.
+       01  WS-CUSTOMER-FOUND       PIC X VALUE 'N'.
+       01  WS-RATE-STATUS          PIC XX.
+       01  WS-RATE-FILE-OPEN       PIC X VALUE 'N'.
+       01  WS-RATE-FOUND           PIC X VALUE 'N'.
+       01  WS-RATE-TIER            PIC 9(1) VALUE 0.
+       01  WS-EFFECTIVE-DATE       PIC X(10) VALUE SPACES.
+       01  WS-MIN-ORDER-AMOUNT     PIC 9(8)V99.
+       01  WS-MAX-ORDER-AMOUNT     PIC 9(10)V99.
        01  WS-CUSTOMER-ID          PIC 9(10).
        01  WS-ORDER-AMOUNT         PIC 9(10)V99.
        01  WS-DISCOUNT-PCT         PIC 9V99.
@@ -16,7 +53,7 @@
        01  WS-TAX-RATE             PIC 9V9999.
        01  WS-TAX-AMOUNT           PIC 9(10)V99.
        01  WS-SHIPPING-COST        PIC 9(8)V99.
-       01  WS-FINAL-TOTAL          PIC 9(10)V99.
+       01  WS-FINAL-TOTAL          PIC S9(10)V99.
        01  WS-VALIDATION-STATUS    PIC X VALUE 'N'.
        01  WS-ERROR-MESSAGE        PIC X(100).
 
@@ -34,14 +71,36 @@
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS NOT = '00'
+              DISPLAY 'Unable to open customer file'
+              STOP RUN
+           END-IF
+           OPEN INPUT RATE-FILE
+           IF WS-RATE-STATUS = '00'
+              MOVE 'Y' TO WS-RATE-FILE-OPEN
+           ELSE
+              MOVE 'N' TO WS-RATE-FILE-OPEN
+           END-IF
+           DISPLAY 'Enter Effective Date (CCYY-MM-DD): '
+           ACCEPT WS-EFFECTIVE-DATE
            PERFORM GET-ORDER-DATA
-           PERFORM VALIDATE-CUSTOMER
+           IF WS-CUSTOMER-FOUND = 'Y'
+              PERFORM VALIDATE-CUSTOMER
+           ELSE
+              MOVE 'N' TO WS-VALIDATION-STATUS
+              MOVE 'Customer not found' TO WS-ERROR-MESSAGE
+           END-IF
            IF WS-VALIDATION-STATUS = 'Y'
               PERFORM CALCULATE-ORDER-TOTAL
               PERFORM DISPLAY-ORDER-SUMMARY
            ELSE
               DISPLAY 'Validation failed: ' WS-ERROR-MESSAGE
            END-IF
+           CLOSE CUSTOMER-FILE
+           IF WS-RATE-FILE-OPEN = 'Y'
+              CLOSE RATE-FILE
+           END-IF
            STOP RUN.
 
        GET-ORDER-DATA.
@@ -50,31 +109,77 @@
            DISPLAY 'Enter Order Amount: '
            ACCEPT WS-ORDER-AMOUNT
 
-           PERFORM CALL 'CUSTMGMT'
+           MOVE WS-CUSTOMER-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 MOVE 'N' TO WS-CUSTOMER-FOUND
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-CUSTOMER-FOUND
+                 PERFORM DERIVE-CUSTOMER-DATA
+           END-READ.
 
+       DERIVE-CUSTOMER-DATA.
            MOVE 'P' TO CUST-TYPE
-           MOVE 'B' TO CUST-CREDIT-RATING
-           MOVE 5000.00 TO CUST-BALANCE
-           MOVE 10000.00 TO CUST-CREDIT-LIMIT
-           MOVE 25000.00 TO CUST-YTD-PURCHASES.
+           IF CUST-STATUS = 'A'
+              MOVE 'B' TO CUST-CREDIT-RATING
+           ELSE
+              MOVE 'F' TO CUST-CREDIT-RATING
+           END-IF
+           MOVE CUST-BALANCE OF CUSTOMER-RECORD
+              TO CUST-BALANCE OF CUSTOMER-DATA
+           MOVE CUST-CREDIT-LIMIT OF CUSTOMER-RECORD
+              TO CUST-CREDIT-LIMIT OF CUSTOMER-DATA
+           MOVE YTD-CREDIT-TOTAL TO CUST-YTD-PURCHASES.
+
+       GET-CUSTOMER-RATES.
+           MOVE 'N' TO WS-RATE-FOUND
+           IF WS-RATE-FILE-OPEN = 'Y'
+              MOVE CUST-TYPE TO RATE-CUST-TYPE
+              MOVE WS-RATE-TIER TO RATE-TIER
+              MOVE WS-EFFECTIVE-DATE TO RATE-EFF-DATE
+              START RATE-FILE KEY IS NOT GREATER THAN RATE-KEY
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ RATE-FILE NEXT RECORD
+                       AT END
+                          CONTINUE
+                       NOT AT END
+                          IF RATE-CUST-TYPE = CUST-TYPE AND
+                             RATE-TIER = WS-RATE-TIER
+                             MOVE 'Y' TO WS-RATE-FOUND
+                          END-IF
+                    END-READ
+              END-START
+           END-IF.
 
        VALIDATE-CUSTOMER.
            MOVE 'N' TO WS-VALIDATION-STATUS
+           MOVE 0 TO WS-RATE-TIER
+           PERFORM GET-CUSTOMER-RATES
+           IF WS-RATE-FOUND = 'Y'
+              MOVE RATE-MIN-ORDER-AMOUNT TO WS-MIN-ORDER-AMOUNT
+              MOVE RATE-MAX-ORDER-AMOUNT TO WS-MAX-ORDER-AMOUNT
+           ELSE
+              MOVE MIN-ORDER-AMOUNT TO WS-MIN-ORDER-AMOUNT
+              MOVE MAX-ORDER-AMOUNT TO WS-MAX-ORDER-AMOUNT
+           END-IF
 
-           IF WS-ORDER-AMOUNT < MIN-ORDER-AMOUNT
+           IF WS-ORDER-AMOUNT < WS-MIN-ORDER-AMOUNT
               MOVE 'Order amount below minimum' TO WS-ERROR-MESSAGE
-           ELSE IF WS-ORDER-AMOUNT > MAX-ORDER-AMOUNT
+           ELSE IF WS-ORDER-AMOUNT > WS-MAX-ORDER-AMOUNT
               MOVE 'Order amount exceeds maximum' TO WS-ERROR-MESSAGE
-           ELSE IF CUST-CREDIT-RATING < MIN-CREDIT-RATING
+           ELSE IF CUST-CREDIT-RATING > MIN-CREDIT-RATING
               MOVE 'Credit rating too low' TO WS-ERROR-MESSAGE
            ELSE
               PERFORM CHECK-CREDIT-LIMIT
            END-IF.
 
        CHECK-CREDIT-LIMIT.
-           COMPUTE WS-FINAL-TOTAL = CUST-BALANCE + WS-ORDER-AMOUNT
+           COMPUTE WS-FINAL-TOTAL =
+              CUST-BALANCE OF CUSTOMER-DATA + WS-ORDER-AMOUNT
 
-           IF WS-FINAL-TOTAL > CUST-CREDIT-LIMIT
+           IF WS-FINAL-TOTAL > CUST-CREDIT-LIMIT OF CUSTOMER-DATA
               MOVE 'Credit limit would be exceeded' TO WS-ERROR-MESSAGE
            ELSE
               MOVE 'Y' TO WS-VALIDATION-STATUS
@@ -95,31 +200,46 @@
            EVALUATE CUST-TYPE
               WHEN 'P'
                  IF CUST-YTD-PURCHASES > 100000
-                    MOVE 0.15 TO WS-DISCOUNT-PCT
+                    MOVE 2 TO WS-RATE-TIER
                  ELSE IF CUST-YTD-PURCHASES > 50000
-                    MOVE 0.10 TO WS-DISCOUNT-PCT
+                    MOVE 1 TO WS-RATE-TIER
                  ELSE
-                    MOVE 0.05 TO WS-DISCOUNT-PCT
+                    MOVE 0 TO WS-RATE-TIER
                  END-IF
-              WHEN 'R'
-                 MOVE 0.02 TO WS-DISCOUNT-PCT
               WHEN OTHER
-                 MOVE 0 TO WS-DISCOUNT-PCT
+                 MOVE 0 TO WS-RATE-TIER
            END-EVALUATE
 
+           PERFORM GET-CUSTOMER-RATES
+
+           IF WS-RATE-FOUND = 'Y'
+              MOVE RATE-DISCOUNT-PCT TO WS-DISCOUNT-PCT
+              MOVE RATE-TAX-RATE TO WS-TAX-RATE
+           ELSE
+              EVALUATE CUST-TYPE
+                 WHEN 'P'
+                    EVALUATE WS-RATE-TIER
+                       WHEN 2
+                          MOVE 0.15 TO WS-DISCOUNT-PCT
+                       WHEN 1
+                          MOVE 0.10 TO WS-DISCOUNT-PCT
+                       WHEN OTHER
+                          MOVE 0.05 TO WS-DISCOUNT-PCT
+                    END-EVALUATE
+                    MOVE 0.08 TO WS-TAX-RATE
+                 WHEN 'R'
+                    MOVE 0.02 TO WS-DISCOUNT-PCT
+                    MOVE 0.10 TO WS-TAX-RATE
+                 WHEN OTHER
+                    MOVE 0 TO WS-DISCOUNT-PCT
+                    MOVE 0.08 TO WS-TAX-RATE
+              END-EVALUATE
+           END-IF
+
            COMPUTE WS-DISCOUNT-AMOUNT ROUNDED =
               WS-ORDER-AMOUNT * WS-DISCOUNT-PCT.
 
        CALCULATE-TAX.
-           EVALUATE CUST-TYPE
-              WHEN 'P'
-                 MOVE 0.08 TO WS-TAX-RATE
-              WHEN 'R'
-                 MOVE 0.10 TO WS-TAX-RATE
-              WHEN OTHER
-                 MOVE 0.08 TO WS-TAX-RATE
-           END-EVALUATE
-
            COMPUTE WS-TAX-AMOUNT ROUNDED =
               (WS-ORDER-AMOUNT - WS-DISCOUNT-AMOUNT) * WS-TAX-RATE.
 
