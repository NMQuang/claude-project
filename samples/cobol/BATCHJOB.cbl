@@ -24,6 +24,30 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-LOG-STATUS.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPTFILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO 'CTLRPT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO 'SUSPFILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-SUSP-STATUS.
+
+           SELECT POSTED-TRAN-FILE ASSIGN TO 'POSTEDTR'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PT-KEY
+           FILE STATUS IS WS-POSTED-STATUS.
+
+           SELECT EXCHANGE-RATE-FILE ASSIGN TO 'EXCHRATE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EXCH-KEY
+           FILE STATUS IS WS-EXCH-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
@@ -34,14 +58,11 @@
            05 TRAN-AMOUNT          PIC 9(10)V99.
            05 TRAN-DATE            PIC X(10).
            05 TRAN-TIME            PIC X(8).
+           05 TRAN-TO-CUST-ID      PIC 9(10).
+           05 TRAN-CURRENCY-CODE   PIC X(3).
 
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD.
-           05 CUST-ID              PIC 9(10).
-           05 CUST-NAME            PIC X(50).
-           05 CUST-BALANCE         PIC S9(10)V99.
-           05 CUST-CREDIT-LIMIT    PIC 9(10)V99.
-           05 CUST-STATUS          PIC X(1).
+           COPY CUSTREC.
 
        FD  ERROR-LOG.
        01  ERROR-RECORD.
@@ -49,10 +70,59 @@
            05 ERR-TRAN-ID          PIC 9(15).
            05 ERR-MESSAGE          PIC X(100).
 
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-TIMESTAMP           PIC X(20).
+           05 CKPT-LAST-TRAN-ID        PIC 9(15).
+           05 CKPT-TRANSACTION-COUNT   PIC 9(7).
+           05 CKPT-SUCCESS-COUNT       PIC 9(7).
+           05 CKPT-TOTAL-AMOUNT        PIC S9(12)V99.
+           05 CKPT-RUN-DATE            PIC X(8).
+
+       FD  CONTROL-REPORT.
+       01  CONTROL-REPORT-LINE     PIC X(80).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05 SUSP-TRAN-ID         PIC 9(15).
+           05 SUSP-CUST-ID         PIC 9(10).
+           05 SUSP-TYPE            PIC X(2).
+           05 SUSP-AMOUNT          PIC 9(10)V99.
+           05 SUSP-DATE            PIC X(10).
+           05 SUSP-TIME            PIC X(8).
+           05 SUSP-TO-CUST-ID      PIC 9(10).
+           05 SUSP-CURRENCY-CODE   PIC X(3).
+           05 SUSP-REASON          PIC X(100).
+
+       FD  POSTED-TRAN-FILE.
+       01  POSTED-TRAN-RECORD.
+           05 PT-KEY.
+              10 PT-DATE           PIC X(10).
+              10 PT-TRAN-ID        PIC 9(15).
+
+       FD  EXCHANGE-RATE-FILE.
+       01  EXCHANGE-RATE-RECORD.
+           05 EXCH-KEY.
+              10 EXCH-FROM-CURRENCY   PIC X(3).
+              10 EXCH-TO-CURRENCY     PIC X(3).
+              10 EXCH-EFF-DATE        PIC X(10).
+           05 EXCH-RATE               PIC 9(6)V9999.
+
        WORKING-STORAGE SECTION.
        01  WS-TRAN-STATUS          PIC XX.
        01  WS-CUST-STATUS          PIC XX.
        01  WS-LOG-STATUS           PIC XX.
+       01  WS-CKPT-STATUS          PIC XX.
+       01  WS-CTL-STATUS           PIC XX.
+       01  WS-SUSP-STATUS          PIC XX.
+       01  WS-POSTED-STATUS        PIC XX.
+       01  WS-EXCH-STATUS          PIC XX.
+       01  WS-EXCH-FILE-OPEN       PIC X VALUE 'N'.
+       01  WS-RATE-FOUND           PIC X VALUE 'N'.
+       01  WS-CONVERTED-AMOUNT     PIC S9(10)V99.
+       01  WS-TRANSFER-DEBIT-AMT   PIC S9(10)V99.
+       01  WS-TRANSFER-CREDIT-AMT  PIC S9(10)V99.
+       01  WS-DUPLICATE-FLAG       PIC X VALUE 'N'.
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
        01  WS-TRANSACTION-COUNT    PIC 9(7) VALUE 0.
        01  WS-SUCCESS-COUNT        PIC 9(7) VALUE 0.
@@ -61,6 +131,35 @@
        01  WS-NEW-BALANCE          PIC S9(10)V99.
        01  WS-TIMESTAMP            PIC X(20).
 
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+       01  WS-SINCE-LAST-CKPT      PIC 9(5) VALUE 0.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88 RESTARTED-RUN        VALUE 'Y'.
+       01  WS-LAST-CKPT-TRAN-ID    PIC 9(15) VALUE 0.
+       01  WS-CKPT-FOUND-FLAG      PIC X VALUE 'N'.
+       01  WS-RUN-DATE             PIC X(8).
+       01  WS-SAVED-CHECKPOINT.
+           05 SV-LAST-TRAN-ID          PIC 9(15) VALUE 0.
+           05 SV-TRANSACTION-COUNT     PIC 9(7) VALUE 0.
+           05 SV-SUCCESS-COUNT         PIC 9(7) VALUE 0.
+           05 SV-TOTAL-AMOUNT          PIC S9(12)V99 VALUE 0.
+           05 SV-RUN-DATE              PIC X(8) VALUE SPACES.
+
+       01  WS-TRANSFER-FROM-ID     PIC 9(10).
+       01  WS-TRANSFER-FAILED      PIC X VALUE 'N'.
+
+       01  WS-REJECT-REASON        PIC X(100).
+
+       01  WS-BAL-EOF-FLAG         PIC X VALUE 'N'.
+       01  WS-OPENING-BALANCE-TOTAL PIC S9(12)V99 VALUE 0.
+       01  WS-CLOSING-BALANCE-TOTAL PIC S9(12)V99 VALUE 0.
+
+       01  CTL-REPORT-DETAIL.
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 CTL-LABEL            PIC X(35).
+           05 CTL-VALUE            PIC -(11)9.99.
+           05 FILLER               PIC X(10) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INITIALIZATION
@@ -71,6 +170,7 @@
        INITIALIZATION.
            DISPLAY 'Starting Daily Batch Job'
            ACCEPT WS-TIMESTAMP FROM DATE-TIME
+           MOVE WS-TIMESTAMP(1:8) TO WS-RUN-DATE
            OPEN INPUT TRANSACTION-FILE
            OPEN I-O CUSTOMER-FILE
            OPEN OUTPUT ERROR-LOG
@@ -79,29 +179,145 @@
               WS-LOG-STATUS NOT = '00'
               DISPLAY 'Error opening files'
               PERFORM EMERGENCY-SHUTDOWN
+           END-IF
+           PERFORM LOAD-LAST-CHECKPOINT
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+              CLOSE CHECKPOINT-FILE
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           OPEN OUTPUT CONTROL-REPORT
+           OPEN OUTPUT SUSPENSE-FILE
+           OPEN I-O POSTED-TRAN-FILE
+           IF WS-POSTED-STATUS NOT = '00'
+              OPEN OUTPUT POSTED-TRAN-FILE
+              CLOSE POSTED-TRAN-FILE
+              OPEN I-O POSTED-TRAN-FILE
+           END-IF
+           OPEN INPUT EXCHANGE-RATE-FILE
+           IF WS-EXCH-STATUS = '00'
+              MOVE 'Y' TO WS-EXCH-FILE-OPEN
+           ELSE
+              MOVE 'N' TO WS-EXCH-FILE-OPEN
+           END-IF
+           PERFORM COMPUTE-OPENING-BALANCE-TOTAL.
+
+       COMPUTE-OPENING-BALANCE-TOTAL.
+           MOVE 0 TO WS-OPENING-BALANCE-TOTAL
+           MOVE 0 TO CUST-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+           MOVE 'N' TO WS-BAL-EOF-FLAG
+           PERFORM ACCUMULATE-OPENING-BALANCE
+              UNTIL WS-BAL-EOF-FLAG = 'Y'.
+
+       ACCUMULATE-OPENING-BALANCE.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-BAL-EOF-FLAG
+              NOT AT END
+                 ADD CUST-BALANCE TO WS-OPENING-BALANCE-TOTAL
+           END-READ.
+
+       LOAD-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+              PERFORM READ-CHECKPOINT-HISTORY
+                 UNTIL WS-CKPT-STATUS NOT = '00'
+              CLOSE CHECKPOINT-FILE
+              IF WS-CKPT-FOUND-FLAG = 'Y' AND SV-RUN-DATE = WS-RUN-DATE
+                 MOVE 'Y' TO WS-RESTART-FLAG
+                 MOVE SV-LAST-TRAN-ID TO WS-LAST-CKPT-TRAN-ID
+                 MOVE SV-TRANSACTION-COUNT TO WS-TRANSACTION-COUNT
+                 MOVE SV-SUCCESS-COUNT TO WS-SUCCESS-COUNT
+                 MOVE SV-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                 DISPLAY 'Restarting after checkpoint, last TRAN-ID: '
+                    WS-LAST-CKPT-TRAN-ID
+              END-IF
            END-IF.
 
+       READ-CHECKPOINT-HISTORY.
+           READ CHECKPOINT-FILE
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE 'Y' TO WS-CKPT-FOUND-FLAG
+                 MOVE CKPT-LAST-TRAN-ID TO SV-LAST-TRAN-ID
+                 MOVE CKPT-TRANSACTION-COUNT TO SV-TRANSACTION-COUNT
+                 MOVE CKPT-SUCCESS-COUNT TO SV-SUCCESS-COUNT
+                 MOVE CKPT-TOTAL-AMOUNT TO SV-TOTAL-AMOUNT
+                 MOVE CKPT-RUN-DATE TO SV-RUN-DATE
+           END-READ.
+
        PROCESS-TRANSACTIONS.
            READ TRANSACTION-FILE
               AT END
                  MOVE 'Y' TO WS-EOF-FLAG
               NOT AT END
-                 PERFORM PROCESS-SINGLE-TRANSACTION
+                 IF WS-LAST-CKPT-TRAN-ID > 0 AND
+                    TRAN-ID NOT > WS-LAST-CKPT-TRAN-ID
+                    CONTINUE
+                 ELSE
+                    MOVE 0 TO WS-LAST-CKPT-TRAN-ID
+                    PERFORM PROCESS-SINGLE-TRANSACTION
+                 END-IF
            END-READ.
 
        PROCESS-SINGLE-TRANSACTION.
            ADD 1 TO WS-TRANSACTION-COUNT
 
-           EVALUATE TRAN-TYPE
-              WHEN 'CR'
-                 PERFORM PROCESS-CREDIT
-              WHEN 'DB'
-                 PERFORM PROCESS-DEBIT
-              WHEN 'AD'
-                 PERFORM PROCESS-ADJUSTMENT
-              WHEN OTHER
-                 PERFORM LOG-INVALID-TRANSACTION
-           END-EVALUATE.
+           PERFORM CHECK-DUPLICATE-TRAN-ID
+           IF WS-DUPLICATE-FLAG = 'Y'
+              PERFORM LOG-DUPLICATE-TRANSACTION
+           ELSE
+              PERFORM RECORD-POSTED-TRAN-ID
+              EVALUATE TRAN-TYPE
+                 WHEN 'CR'
+                    PERFORM PROCESS-CREDIT
+                 WHEN 'DB'
+                    PERFORM PROCESS-DEBIT
+                 WHEN 'AD'
+                    PERFORM PROCESS-ADJUSTMENT
+                 WHEN 'TR'
+                    PERFORM PROCESS-TRANSFER
+                 WHEN OTHER
+                    PERFORM LOG-INVALID-TRANSACTION
+              END-EVALUATE
+           END-IF
+
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CHECKPOINT-INTERVAL
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       CHECK-DUPLICATE-TRAN-ID.
+           MOVE 'N' TO WS-DUPLICATE-FLAG
+           MOVE TRAN-DATE TO PT-DATE
+           MOVE TRAN-ID TO PT-TRAN-ID
+           READ POSTED-TRAN-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-DUPLICATE-FLAG
+           END-READ.
+
+       RECORD-POSTED-TRAN-ID.
+           MOVE TRAN-DATE TO PT-DATE
+           MOVE TRAN-ID TO PT-TRAN-ID
+           WRITE POSTED-TRAN-RECORD.
+
+       LOG-DUPLICATE-TRANSACTION.
+           MOVE 'Duplicate transaction ID' TO WS-REJECT-REASON
+           PERFORM WRITE-ERROR-AND-SUSPENSE.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-TIMESTAMP TO CKPT-TIMESTAMP
+           MOVE TRAN-ID TO CKPT-LAST-TRAN-ID
+           MOVE WS-TRANSACTION-COUNT TO CKPT-TRANSACTION-COUNT
+           MOVE WS-SUCCESS-COUNT TO CKPT-SUCCESS-COUNT
+           MOVE WS-TOTAL-AMOUNT TO CKPT-TOTAL-AMOUNT
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           WRITE CHECKPOINT-RECORD
+           MOVE 0 TO WS-SINCE-LAST-CKPT.
 
        PROCESS-CREDIT.
            MOVE TRAN-CUST-ID TO CUST-ID
@@ -109,13 +325,24 @@
               INVALID KEY
                  PERFORM LOG-CUSTOMER-NOT-FOUND
               NOT INVALID KEY
-                 ADD TRAN-AMOUNT TO CUST-BALANCE
-                 REWRITE CUSTOMER-RECORD
-                 IF WS-CUST-STATUS = '00'
-                    ADD 1 TO WS-SUCCESS-COUNT
-                    ADD TRAN-AMOUNT TO WS-TOTAL-AMOUNT
+                 IF CUST-STATUS NOT = 'A'
+                    PERFORM LOG-ACCOUNT-NOT-ACTIVE
                  ELSE
-                    PERFORM LOG-UPDATE-ERROR
+                    PERFORM CONVERT-TRAN-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       PERFORM LOG-CURRENCY-RATE-NOT-FOUND
+                    ELSE
+                       ADD WS-CONVERTED-AMOUNT TO CUST-BALANCE
+                       ADD WS-CONVERTED-AMOUNT TO YTD-CREDIT-TOTAL
+                       ADD WS-CONVERTED-AMOUNT TO MTD-CREDIT-TOTAL
+                       REWRITE CUSTOMER-RECORD
+                       IF WS-CUST-STATUS = '00'
+                          ADD 1 TO WS-SUCCESS-COUNT
+                          ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-AMOUNT
+                       ELSE
+                          PERFORM LOG-UPDATE-ERROR
+                       END-IF
+                    END-IF
                  END-IF
            END-READ.
 
@@ -125,17 +352,30 @@
               INVALID KEY
                  PERFORM LOG-CUSTOMER-NOT-FOUND
               NOT INVALID KEY
-                 COMPUTE WS-NEW-BALANCE = CUST-BALANCE - TRAN-AMOUNT
-                 IF WS-NEW-BALANCE < (CUST-CREDIT-LIMIT * -1)
-                    PERFORM LOG-CREDIT-LIMIT-EXCEEDED
+                 IF CUST-STATUS NOT = 'A'
+                    PERFORM LOG-ACCOUNT-NOT-ACTIVE
                  ELSE
-                    MOVE WS-NEW-BALANCE TO CUST-BALANCE
-                    REWRITE CUSTOMER-RECORD
-                    IF WS-CUST-STATUS = '00'
-                       ADD 1 TO WS-SUCCESS-COUNT
-                       SUBTRACT TRAN-AMOUNT FROM WS-TOTAL-AMOUNT
+                    PERFORM CONVERT-TRAN-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       PERFORM LOG-CURRENCY-RATE-NOT-FOUND
                     ELSE
-                       PERFORM LOG-UPDATE-ERROR
+                       COMPUTE WS-NEW-BALANCE =
+                          CUST-BALANCE - WS-CONVERTED-AMOUNT
+                       IF WS-NEW-BALANCE < (CUST-CREDIT-LIMIT * -1)
+                          PERFORM LOG-CREDIT-LIMIT-EXCEEDED
+                       ELSE
+                          MOVE WS-NEW-BALANCE TO CUST-BALANCE
+                          ADD WS-CONVERTED-AMOUNT TO YTD-DEBIT-TOTAL
+                          ADD WS-CONVERTED-AMOUNT TO MTD-DEBIT-TOTAL
+                          REWRITE CUSTOMER-RECORD
+                          IF WS-CUST-STATUS = '00'
+                             ADD 1 TO WS-SUCCESS-COUNT
+                             SUBTRACT WS-CONVERTED-AMOUNT
+                                FROM WS-TOTAL-AMOUNT
+                          ELSE
+                             PERFORM LOG-UPDATE-ERROR
+                          END-IF
+                       END-IF
                     END-IF
                  END-IF
            END-READ.
@@ -146,51 +386,206 @@
               INVALID KEY
                  PERFORM LOG-CUSTOMER-NOT-FOUND
               NOT INVALID KEY
-                 IF TRAN-AMOUNT > 0
-                    ADD TRAN-AMOUNT TO CUST-BALANCE
+                 IF CUST-STATUS NOT = 'A'
+                    PERFORM LOG-ACCOUNT-NOT-ACTIVE
                  ELSE
-                    SUBTRACT TRAN-AMOUNT FROM CUST-BALANCE
+                    PERFORM CONVERT-TRAN-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       PERFORM LOG-CURRENCY-RATE-NOT-FOUND
+                    ELSE
+                       IF WS-CONVERTED-AMOUNT > 0
+                          ADD WS-CONVERTED-AMOUNT TO CUST-BALANCE
+                          ADD WS-CONVERTED-AMOUNT TO YTD-CREDIT-TOTAL
+                          ADD WS-CONVERTED-AMOUNT TO MTD-CREDIT-TOTAL
+                       ELSE
+                          SUBTRACT WS-CONVERTED-AMOUNT FROM CUST-BALANCE
+                          SUBTRACT WS-CONVERTED-AMOUNT
+                             FROM YTD-DEBIT-TOTAL
+                          SUBTRACT WS-CONVERTED-AMOUNT
+                             FROM MTD-DEBIT-TOTAL
+                       END-IF
+                       REWRITE CUSTOMER-RECORD
+                       IF WS-CUST-STATUS = '00'
+                          ADD 1 TO WS-SUCCESS-COUNT
+                       ELSE
+                          PERFORM LOG-UPDATE-ERROR
+                       END-IF
+                    END-IF
                  END-IF
-                 REWRITE CUSTOMER-RECORD
-                 IF WS-CUST-STATUS = '00'
-                    ADD 1 TO WS-SUCCESS-COUNT
+           END-READ.
+
+       CONVERT-TRAN-AMOUNT.
+           IF TRAN-CURRENCY-CODE = CUST-CURRENCY-CODE OR
+              TRAN-CURRENCY-CODE = SPACES
+              MOVE TRAN-AMOUNT TO WS-CONVERTED-AMOUNT
+              MOVE 'Y' TO WS-RATE-FOUND
+           ELSE
+              MOVE 'N' TO WS-RATE-FOUND
+              IF WS-EXCH-FILE-OPEN = 'Y'
+                 MOVE TRAN-CURRENCY-CODE TO EXCH-FROM-CURRENCY
+                 MOVE CUST-CURRENCY-CODE TO EXCH-TO-CURRENCY
+                 MOVE TRAN-DATE TO EXCH-EFF-DATE
+                 READ EXCHANGE-RATE-FILE
+                    INVALID KEY
+                       CONTINUE
+                    NOT INVALID KEY
+                       COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+                          TRAN-AMOUNT * EXCH-RATE
+                       MOVE 'Y' TO WS-RATE-FOUND
+                 END-READ
+              END-IF
+           END-IF.
+
+       PROCESS-TRANSFER.
+           MOVE 'N' TO WS-TRANSFER-FAILED
+           MOVE TRAN-CUST-ID TO WS-TRANSFER-FROM-ID
+
+           MOVE TRAN-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 PERFORM LOG-CUSTOMER-NOT-FOUND
+                 MOVE 'Y' TO WS-TRANSFER-FAILED
+              NOT INVALID KEY
+                 IF CUST-STATUS NOT = 'A'
+                    PERFORM LOG-ACCOUNT-NOT-ACTIVE
+                    MOVE 'Y' TO WS-TRANSFER-FAILED
+                 ELSE
+                    PERFORM CONVERT-TRAN-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       PERFORM LOG-CURRENCY-RATE-NOT-FOUND
+                       MOVE 'Y' TO WS-TRANSFER-FAILED
+                    ELSE
+                       MOVE WS-CONVERTED-AMOUNT TO WS-TRANSFER-DEBIT-AMT
+                       COMPUTE WS-NEW-BALANCE =
+                          CUST-BALANCE - WS-TRANSFER-DEBIT-AMT
+                       IF WS-NEW-BALANCE < (CUST-CREDIT-LIMIT * -1)
+                          PERFORM LOG-CREDIT-LIMIT-EXCEEDED
+                          MOVE 'Y' TO WS-TRANSFER-FAILED
+                       ELSE
+                          MOVE WS-NEW-BALANCE TO CUST-BALANCE
+                          ADD WS-TRANSFER-DEBIT-AMT TO YTD-DEBIT-TOTAL
+                          ADD WS-TRANSFER-DEBIT-AMT TO MTD-DEBIT-TOTAL
+                          REWRITE CUSTOMER-RECORD
+                          IF WS-CUST-STATUS NOT = '00'
+                             PERFORM LOG-UPDATE-ERROR
+                             MOVE 'Y' TO WS-TRANSFER-FAILED
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ
+
+           IF WS-TRANSFER-FAILED = 'N'
+              PERFORM PROCESS-TRANSFER-CREDIT-SIDE
+           END-IF.
+
+       PROCESS-TRANSFER-CREDIT-SIDE.
+           MOVE TRAN-TO-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 PERFORM LOG-CUSTOMER-NOT-FOUND
+                 PERFORM BACK-OUT-TRANSFER-DEBIT
+              NOT INVALID KEY
+                 IF CUST-STATUS NOT = 'A'
+                    PERFORM LOG-ACCOUNT-NOT-ACTIVE
+                    PERFORM BACK-OUT-TRANSFER-DEBIT
                  ELSE
-                    PERFORM LOG-UPDATE-ERROR
+                    PERFORM CONVERT-TRAN-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       PERFORM LOG-CURRENCY-RATE-NOT-FOUND
+                       PERFORM BACK-OUT-TRANSFER-DEBIT
+                    ELSE
+                       MOVE WS-CONVERTED-AMOUNT TO
+                          WS-TRANSFER-CREDIT-AMT
+                       ADD WS-TRANSFER-CREDIT-AMT TO CUST-BALANCE
+                       ADD WS-TRANSFER-CREDIT-AMT TO YTD-CREDIT-TOTAL
+                       ADD WS-TRANSFER-CREDIT-AMT TO MTD-CREDIT-TOTAL
+                       REWRITE CUSTOMER-RECORD
+                       IF WS-CUST-STATUS = '00'
+                          ADD 1 TO WS-SUCCESS-COUNT
+                       ELSE
+                          PERFORM LOG-UPDATE-ERROR
+                          PERFORM BACK-OUT-TRANSFER-DEBIT
+                       END-IF
+                    END-IF
                  END-IF
            END-READ.
 
+       BACK-OUT-TRANSFER-DEBIT.
+           MOVE WS-TRANSFER-FROM-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 PERFORM LOG-UPDATE-ERROR
+              NOT INVALID KEY
+                 ADD WS-TRANSFER-DEBIT-AMT TO CUST-BALANCE
+                 SUBTRACT WS-TRANSFER-DEBIT-AMT FROM YTD-DEBIT-TOTAL
+                 SUBTRACT WS-TRANSFER-DEBIT-AMT FROM MTD-DEBIT-TOTAL
+                 REWRITE CUSTOMER-RECORD
+           END-READ.
+
        LOG-INVALID-TRANSACTION.
-           MOVE WS-TIMESTAMP TO ERR-TIMESTAMP
-           MOVE TRAN-ID TO ERR-TRAN-ID
-           MOVE 'Invalid transaction type' TO ERR-MESSAGE
-           WRITE ERROR-RECORD
-           ADD 1 TO WS-ERROR-COUNT.
+           MOVE 'Invalid transaction type' TO WS-REJECT-REASON
+           PERFORM WRITE-ERROR-AND-SUSPENSE.
 
        LOG-CUSTOMER-NOT-FOUND.
-           MOVE WS-TIMESTAMP TO ERR-TIMESTAMP
-           MOVE TRAN-ID TO ERR-TRAN-ID
-           MOVE 'Customer not found' TO ERR-MESSAGE
-           WRITE ERROR-RECORD
-           ADD 1 TO WS-ERROR-COUNT.
+           MOVE 'Customer not found' TO WS-REJECT-REASON
+           PERFORM WRITE-ERROR-AND-SUSPENSE.
 
        LOG-CREDIT-LIMIT-EXCEEDED.
-           MOVE WS-TIMESTAMP TO ERR-TIMESTAMP
-           MOVE TRAN-ID TO ERR-TRAN-ID
-           MOVE 'Credit limit exceeded' TO ERR-MESSAGE
-           WRITE ERROR-RECORD
-           ADD 1 TO WS-ERROR-COUNT.
+           MOVE 'Credit limit exceeded' TO WS-REJECT-REASON
+           PERFORM WRITE-ERROR-AND-SUSPENSE.
 
        LOG-UPDATE-ERROR.
+           MOVE 'Error updating customer record' TO WS-REJECT-REASON
+           PERFORM WRITE-ERROR-AND-SUSPENSE.
+
+       LOG-ACCOUNT-NOT-ACTIVE.
+           MOVE 'Account not active' TO WS-REJECT-REASON
+           PERFORM WRITE-ERROR-AND-SUSPENSE.
+
+       LOG-CURRENCY-RATE-NOT-FOUND.
+           MOVE 'Currency conversion rate not available' TO
+              WS-REJECT-REASON
+           PERFORM WRITE-ERROR-AND-SUSPENSE.
+
+       WRITE-ERROR-AND-SUSPENSE.
            MOVE WS-TIMESTAMP TO ERR-TIMESTAMP
            MOVE TRAN-ID TO ERR-TRAN-ID
-           MOVE 'Error updating customer record' TO ERR-MESSAGE
+           MOVE WS-REJECT-REASON TO ERR-MESSAGE
            WRITE ERROR-RECORD
-           ADD 1 TO WS-ERROR-COUNT.
+           ADD 1 TO WS-ERROR-COUNT
+           PERFORM WRITE-SUSPENSE-RECORD.
+
+       WRITE-SUSPENSE-RECORD.
+           MOVE TRAN-ID TO SUSP-TRAN-ID
+           MOVE TRAN-CUST-ID TO SUSP-CUST-ID
+           MOVE TRAN-TYPE TO SUSP-TYPE
+           MOVE TRAN-AMOUNT TO SUSP-AMOUNT
+           MOVE TRAN-DATE TO SUSP-DATE
+           MOVE TRAN-TIME TO SUSP-TIME
+           MOVE TRAN-TO-CUST-ID TO SUSP-TO-CUST-ID
+           MOVE TRAN-CURRENCY-CODE TO SUSP-CURRENCY-CODE
+           MOVE WS-REJECT-REASON TO SUSP-REASON
+           WRITE SUSPENSE-RECORD.
 
        FINALIZATION.
+           IF WS-SINCE-LAST-CKPT > 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM COMPUTE-CLOSING-BALANCE-TOTAL
+           PERFORM WRITE-CONTROL-REPORT
+
            CLOSE TRANSACTION-FILE
            CLOSE CUSTOMER-FILE
            CLOSE ERROR-LOG
+           CLOSE CHECKPOINT-FILE
+           CLOSE CONTROL-REPORT
+           CLOSE SUSPENSE-FILE
+           CLOSE POSTED-TRAN-FILE
+           IF WS-EXCH-FILE-OPEN = 'Y'
+              CLOSE EXCHANGE-RATE-FILE
+           END-IF
 
            DISPLAY 'Batch Job Complete'
            DISPLAY 'Total Transactions: ' WS-TRANSACTION-COUNT
@@ -198,6 +593,61 @@
            DISPLAY 'Errors: ' WS-ERROR-COUNT
            DISPLAY 'Net Amount: ' WS-TOTAL-AMOUNT.
 
+       COMPUTE-CLOSING-BALANCE-TOTAL.
+           MOVE 0 TO WS-CLOSING-BALANCE-TOTAL
+           MOVE 0 TO CUST-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+           MOVE 'N' TO WS-BAL-EOF-FLAG
+           PERFORM ACCUMULATE-CLOSING-BALANCE
+              UNTIL WS-BAL-EOF-FLAG = 'Y'.
+
+       ACCUMULATE-CLOSING-BALANCE.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-BAL-EOF-FLAG
+              NOT AT END
+                 ADD CUST-BALANCE TO WS-CLOSING-BALANCE-TOTAL
+           END-READ.
+
+       WRITE-CONTROL-REPORT.
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           STRING 'DAILY BATCH JOB - CONTROL TOTAL REPORT'
+              DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           WRITE CONTROL-REPORT-LINE
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           STRING 'Run Timestamp: ' WS-TIMESTAMP
+              DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           WRITE CONTROL-REPORT-LINE
+
+           MOVE 'Total Transactions Read' TO CTL-LABEL
+           MOVE WS-TRANSACTION-COUNT TO CTL-VALUE
+           WRITE CONTROL-REPORT-LINE FROM CTL-REPORT-DETAIL
+
+           MOVE 'Successful Transactions' TO CTL-LABEL
+           MOVE WS-SUCCESS-COUNT TO CTL-VALUE
+           WRITE CONTROL-REPORT-LINE FROM CTL-REPORT-DETAIL
+
+           MOVE 'Rejected Transactions' TO CTL-LABEL
+           MOVE WS-ERROR-COUNT TO CTL-VALUE
+           WRITE CONTROL-REPORT-LINE FROM CTL-REPORT-DETAIL
+
+           MOVE 'Net Amount Applied' TO CTL-LABEL
+           MOVE WS-TOTAL-AMOUNT TO CTL-VALUE
+           WRITE CONTROL-REPORT-LINE FROM CTL-REPORT-DETAIL
+
+           MOVE 'Opening Balance Total' TO CTL-LABEL
+           MOVE WS-OPENING-BALANCE-TOTAL TO CTL-VALUE
+           WRITE CONTROL-REPORT-LINE FROM CTL-REPORT-DETAIL
+
+           MOVE 'Closing Balance Total' TO CTL-LABEL
+           MOVE WS-CLOSING-BALANCE-TOTAL TO CTL-VALUE
+           WRITE CONTROL-REPORT-LINE FROM CTL-REPORT-DETAIL
+
+           MOVE 'Net Balance Movement' TO CTL-LABEL
+           COMPUTE CTL-VALUE =
+              WS-CLOSING-BALANCE-TOTAL - WS-OPENING-BALANCE-TOTAL
+           WRITE CONTROL-REPORT-LINE FROM CTL-REPORT-DETAIL.
+
        EMERGENCY-SHUTDOWN.
            DISPLAY 'Emergency shutdown initiated'
            STOP RUN.
