@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANMRG.
+       AUTHOR. LEGACY-TEAM.
+      *****************************************************************
+      * BRANCH TRANSACTION FEED CONSOLIDATION                         *
+      * Merges each branch's daily transaction extract into a single  *
+      * TRAN-DATE/TRAN-ID sequenced file ready for BATCHJOB            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWK1'.
+
+           SELECT BRANCH1-FILE ASSIGN TO 'BRANCH1F'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-BR1-STATUS.
+
+           SELECT BRANCH2-FILE ASSIGN TO 'BRANCH2F'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-BR2-STATUS.
+
+           SELECT BRANCH3-FILE ASSIGN TO 'BRANCH3F'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-BR3-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TRAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SRT-TRAN-ID           PIC 9(15).
+           05 SRT-CUST-ID           PIC 9(10).
+           05 SRT-TYPE              PIC X(2).
+           05 SRT-AMOUNT            PIC 9(10)V99.
+           05 SRT-DATE               PIC X(10).
+           05 SRT-TIME               PIC X(8).
+           05 SRT-TO-CUST-ID         PIC 9(10).
+           05 SRT-CURRENCY-CODE      PIC X(3).
+
+       FD  BRANCH1-FILE.
+       01  BRANCH1-RECORD.
+           05 B1-TRAN-ID             PIC 9(15).
+           05 B1-CUST-ID             PIC 9(10).
+           05 B1-TYPE                PIC X(2).
+           05 B1-AMOUNT              PIC 9(10)V99.
+           05 B1-DATE                PIC X(10).
+           05 B1-TIME                PIC X(8).
+           05 B1-TO-CUST-ID          PIC 9(10).
+           05 B1-CURRENCY-CODE       PIC X(3).
+
+       FD  BRANCH2-FILE.
+       01  BRANCH2-RECORD.
+           05 B2-TRAN-ID             PIC 9(15).
+           05 B2-CUST-ID             PIC 9(10).
+           05 B2-TYPE                PIC X(2).
+           05 B2-AMOUNT              PIC 9(10)V99.
+           05 B2-DATE                PIC X(10).
+           05 B2-TIME                PIC X(8).
+           05 B2-TO-CUST-ID          PIC 9(10).
+           05 B2-CURRENCY-CODE       PIC X(3).
+
+       FD  BRANCH3-FILE.
+       01  BRANCH3-RECORD.
+           05 B3-TRAN-ID             PIC 9(15).
+           05 B3-CUST-ID             PIC 9(10).
+           05 B3-TYPE                PIC X(2).
+           05 B3-AMOUNT              PIC 9(10)V99.
+           05 B3-DATE                PIC X(10).
+           05 B3-TIME                PIC X(8).
+           05 B3-TO-CUST-ID          PIC 9(10).
+           05 B3-CURRENCY-CODE       PIC X(3).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TRAN-ID                PIC 9(15).
+           05 TRAN-CUST-ID           PIC 9(10).
+           05 TRAN-TYPE              PIC X(2).
+           05 TRAN-AMOUNT            PIC 9(10)V99.
+           05 TRAN-DATE              PIC X(10).
+           05 TRAN-TIME              PIC X(8).
+           05 TRAN-TO-CUST-ID        PIC 9(10).
+           05 TRAN-CURRENCY-CODE     PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BR1-STATUS            PIC XX.
+       01  WS-BR2-STATUS            PIC XX.
+       01  WS-BR3-STATUS            PIC XX.
+       01  WS-TRAN-STATUS           PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY 'Starting Branch Feed Consolidation'
+           MERGE SORT-WORK-FILE
+              ON ASCENDING KEY SRT-DATE SRT-TRAN-ID
+              USING BRANCH1-FILE BRANCH2-FILE BRANCH3-FILE
+              GIVING TRANSACTION-FILE
+           DISPLAY 'Branch Feed Consolidation Complete'
+           STOP RUN.
