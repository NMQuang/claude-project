@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. LEGACY-TEAM.
+      *****************************************************************
+      * SALES / POSTING RECONCILIATION                                *
+      * Compares the day's SALES-FILE against the day's posted credit *
+      * transactions and reports any sale with no matching credit and *
+      * any credit with no matching sale                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE ASSIGN TO 'SALESDAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS SALE-ID
+           FILE STATUS IS WS-SALES-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT CREDIT-INDEX-FILE ASSIGN TO 'CREDIDX'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CI-TRAN-ID
+           FILE STATUS IS WS-CI-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO 'RECONRPT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-FILE.
+       01  SALES-RECORD.
+           05 SALE-ID              PIC 9(12).
+           05 SALE-DATE            PIC X(10).
+           05 SALE-REGION          PIC X(20).
+           05 SALE-PRODUCT         PIC X(30).
+           05 SALE-QUANTITY        PIC 9(6).
+           05 SALE-UNIT-PRICE      PIC 9(8)V99.
+           05 SALE-TOTAL           PIC 9(10)V99.
+           05 SALE-SALESPERSON     PIC X(50).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TRAN-ID               PIC 9(15).
+           05 TRAN-CUST-ID          PIC 9(10).
+           05 TRAN-TYPE             PIC X(2).
+           05 TRAN-AMOUNT           PIC 9(10)V99.
+           05 TRAN-DATE             PIC X(10).
+           05 TRAN-TIME             PIC X(8).
+           05 TRAN-TO-CUST-ID       PIC 9(10).
+           05 TRAN-CURRENCY-CODE    PIC X(3).
+
+       FD  CREDIT-INDEX-FILE.
+       01  CREDIT-INDEX-RECORD.
+           05 CI-TRAN-ID            PIC 9(15).
+           05 CI-CUST-ID            PIC 9(10).
+           05 CI-AMOUNT             PIC 9(10)V99.
+           05 CI-MATCHED            PIC X.
+
+       FD  RECON-REPORT.
+       01  RECON-LINE               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SALES-STATUS          PIC XX.
+       01  WS-TRAN-STATUS           PIC XX.
+       01  WS-CI-STATUS             PIC XX.
+       01  WS-RPT-STATUS            PIC XX.
+
+       01  WS-TRAN-EOF-FLAG         PIC X VALUE 'N'.
+       01  WS-SALES-EOF-FLAG        PIC X VALUE 'N'.
+       01  WS-CI-EOF-FLAG           PIC X VALUE 'N'.
+
+       01  WS-SALE-COUNT            PIC 9(8) VALUE 0.
+       01  WS-CREDIT-COUNT          PIC 9(8) VALUE 0.
+       01  WS-UNMATCHED-SALE-COUNT  PIC 9(8) VALUE 0.
+       01  WS-UNMATCHED-TRAN-COUNT  PIC 9(8) VALUE 0.
+       01  WS-MISMATCH-COUNT        PIC 9(8) VALUE 0.
+
+       01  SALE-UNMATCHED-LINE.
+           05 FILLER                PIC X(5) VALUE 'SALE '.
+           05 SUL-SALE-ID           PIC Z(11)9.
+           05 FILLER                PIC X(30) VALUE
+              ' has no matching transaction'.
+           05 FILLER                PIC X(53) VALUE SPACES.
+
+       01  TRAN-UNMATCHED-LINE.
+           05 FILLER                PIC X(12) VALUE 'TRANSACTION '.
+           05 TUL-TRAN-ID           PIC Z(14)9.
+           05 FILLER                PIC X(23) VALUE
+              ' has no matching sale'.
+           05 FILLER                PIC X(50) VALUE SPACES.
+
+       01  AMOUNT-MISMATCH-LINE.
+           05 FILLER                PIC X(5) VALUE 'SALE '.
+           05 AML-SALE-ID           PIC Z(11)9.
+           05 FILLER                PIC X(18) VALUE
+              ' amount mismatch '.
+           05 AML-SALE-TOTAL        PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(4) VALUE ' vs '.
+           05 AML-TRAN-AMOUNT       PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(27) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RECON
+           PERFORM BUILD-CREDIT-INDEX UNTIL WS-TRAN-EOF-FLAG = 'Y'
+           CLOSE TRANSACTION-FILE
+           PERFORM CHECK-SALES-AGAINST-CREDITS
+              UNTIL WS-SALES-EOF-FLAG = 'Y'
+           PERFORM REPORT-UNMATCHED-CREDITS
+           PERFORM FINALIZE-RECON
+           STOP RUN.
+
+       INITIALIZE-RECON.
+           DISPLAY 'Starting Sales/Posting Reconciliation'
+           OPEN INPUT TRANSACTION-FILE
+           OPEN INPUT SALES-FILE
+           OPEN OUTPUT RECON-REPORT
+           IF WS-TRAN-STATUS NOT = '00' OR
+              WS-SALES-STATUS NOT = '00' OR
+              WS-RPT-STATUS NOT = '00'
+              DISPLAY 'Error opening files'
+              STOP RUN
+           END-IF
+           OPEN OUTPUT CREDIT-INDEX-FILE
+           CLOSE CREDIT-INDEX-FILE
+           OPEN I-O CREDIT-INDEX-FILE.
+
+       BUILD-CREDIT-INDEX.
+           READ TRANSACTION-FILE
+              AT END
+                 MOVE 'Y' TO WS-TRAN-EOF-FLAG
+              NOT AT END
+                 IF TRAN-TYPE = 'CR'
+                    MOVE TRAN-ID TO CI-TRAN-ID
+                    MOVE TRAN-CUST-ID TO CI-CUST-ID
+                    MOVE TRAN-AMOUNT TO CI-AMOUNT
+                    MOVE 'N' TO CI-MATCHED
+                    WRITE CREDIT-INDEX-RECORD
+                    ADD 1 TO WS-CREDIT-COUNT
+                 END-IF
+           END-READ.
+
+       CHECK-SALES-AGAINST-CREDITS.
+           READ SALES-FILE
+              AT END
+                 MOVE 'Y' TO WS-SALES-EOF-FLAG
+              NOT AT END
+                 ADD 1 TO WS-SALE-COUNT
+                 MOVE SALE-ID TO CI-TRAN-ID
+                 READ CREDIT-INDEX-FILE
+                    INVALID KEY
+                       PERFORM REPORT-SALE-WITHOUT-TRANSACTION
+                    NOT INVALID KEY
+                       IF CI-AMOUNT NOT = SALE-TOTAL
+                          PERFORM REPORT-AMOUNT-MISMATCH
+                       END-IF
+                       MOVE 'Y' TO CI-MATCHED
+                       REWRITE CREDIT-INDEX-RECORD
+                 END-READ
+           END-READ.
+
+       REPORT-SALE-WITHOUT-TRANSACTION.
+           ADD 1 TO WS-UNMATCHED-SALE-COUNT
+           MOVE SALE-ID TO SUL-SALE-ID
+           WRITE RECON-LINE FROM SALE-UNMATCHED-LINE.
+
+       REPORT-AMOUNT-MISMATCH.
+           ADD 1 TO WS-MISMATCH-COUNT
+           MOVE SALE-ID TO AML-SALE-ID
+           MOVE SALE-TOTAL TO AML-SALE-TOTAL
+           MOVE CI-AMOUNT TO AML-TRAN-AMOUNT
+           WRITE RECON-LINE FROM AMOUNT-MISMATCH-LINE.
+
+       REPORT-UNMATCHED-CREDITS.
+           MOVE 0 TO CI-TRAN-ID
+           START CREDIT-INDEX-FILE KEY IS NOT LESS THAN CI-TRAN-ID
+           MOVE 'N' TO WS-CI-EOF-FLAG
+           PERFORM REPORT-NEXT-UNMATCHED-CREDIT
+              UNTIL WS-CI-EOF-FLAG = 'Y'.
+
+       REPORT-NEXT-UNMATCHED-CREDIT.
+           READ CREDIT-INDEX-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-CI-EOF-FLAG
+              NOT AT END
+                 IF CI-MATCHED NOT = 'Y'
+                    ADD 1 TO WS-UNMATCHED-TRAN-COUNT
+                    MOVE CI-TRAN-ID TO TUL-TRAN-ID
+                    WRITE RECON-LINE FROM TRAN-UNMATCHED-LINE
+                 END-IF
+           END-READ.
+
+       FINALIZE-RECON.
+           CLOSE SALES-FILE
+           CLOSE CREDIT-INDEX-FILE
+           CLOSE RECON-REPORT
+           DISPLAY 'Reconciliation Complete'
+           DISPLAY 'Sales Checked: ' WS-SALE-COUNT
+           DISPLAY 'Credits Checked: ' WS-CREDIT-COUNT
+           DISPLAY 'Sales With No Matching Transaction: '
+              WS-UNMATCHED-SALE-COUNT
+           DISPLAY 'Transactions With No Matching Sale: '
+              WS-UNMATCHED-TRAN-COUNT
+           DISPLAY 'Amount Mismatches: ' WS-MISMATCH-COUNT.
