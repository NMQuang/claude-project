@@ -0,0 +1,417 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPPROC.
+       AUTHOR. LEGACY-TEAM.
+      *****************************************************************
+      * SUSPENSE REPROCESSING JOB                                     *
+      * Reapplies corrected transactions that BATCHJOB rejected to    *
+      * the suspense file, and re-suspends anything that still fails  *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO 'SUSPFILE'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-SUSP-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ERROR-LOG ASSIGN TO 'ERRLOG'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT NEW-SUSPENSE-FILE ASSIGN TO 'SUSPFIL2'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-NEWSUSP-STATUS.
+
+           SELECT EXCHANGE-RATE-FILE ASSIGN TO 'EXCHRATE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EXCH-KEY
+           FILE STATUS IS WS-EXCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05 SUSP-TRAN-ID         PIC 9(15).
+           05 SUSP-CUST-ID         PIC 9(10).
+           05 SUSP-TYPE            PIC X(2).
+           05 SUSP-AMOUNT          PIC 9(10)V99.
+           05 SUSP-DATE            PIC X(10).
+           05 SUSP-TIME            PIC X(8).
+           05 SUSP-TO-CUST-ID      PIC 9(10).
+           05 SUSP-CURRENCY-CODE   PIC X(3).
+           05 SUSP-REASON          PIC X(100).
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  ERROR-LOG.
+       01  ERROR-RECORD.
+           05 ERR-TIMESTAMP        PIC X(20).
+           05 ERR-TRAN-ID          PIC 9(15).
+           05 ERR-MESSAGE          PIC X(100).
+
+       FD  NEW-SUSPENSE-FILE.
+       01  NEW-SUSPENSE-RECORD.
+           05 NS-TRAN-ID            PIC 9(15).
+           05 NS-CUST-ID            PIC 9(10).
+           05 NS-TYPE               PIC X(2).
+           05 NS-AMOUNT             PIC 9(10)V99.
+           05 NS-DATE               PIC X(10).
+           05 NS-TIME               PIC X(8).
+           05 NS-TO-CUST-ID         PIC 9(10).
+           05 NS-CURRENCY-CODE      PIC X(3).
+           05 NS-REASON             PIC X(100).
+
+       FD  EXCHANGE-RATE-FILE.
+       01  EXCHANGE-RATE-RECORD.
+           05 EXCH-KEY.
+              10 EXCH-FROM-CURRENCY   PIC X(3).
+              10 EXCH-TO-CURRENCY     PIC X(3).
+              10 EXCH-EFF-DATE        PIC X(10).
+           05 EXCH-RATE               PIC 9(6)V9999.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SUSP-STATUS          PIC XX.
+       01  WS-CUST-STATUS          PIC XX.
+       01  WS-LOG-STATUS           PIC XX.
+       01  WS-NEWSUSP-STATUS       PIC XX.
+       01  WS-EXCH-STATUS          PIC XX.
+       01  WS-EXCH-FILE-OPEN       PIC X VALUE 'N'.
+       01  WS-RATE-FOUND           PIC X VALUE 'N'.
+       01  WS-CONVERTED-AMOUNT     PIC S9(10)V99.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-TIMESTAMP            PIC X(20).
+       01  WS-NEW-BALANCE          PIC S9(10)V99.
+       01  WS-REPROCESSED-COUNT    PIC 9(7) VALUE 0.
+       01  WS-RESUSPENDED-COUNT    PIC 9(7) VALUE 0.
+       01  WS-REJECT-REASON        PIC X(100).
+       01  WS-TRANSFER-DEBIT-AMT   PIC S9(10)V99.
+       01  WS-TRANSFER-CREDIT-AMT  PIC S9(10)V99.
+       01  WS-TRANSFER-FROM-ID     PIC 9(10).
+       01  WS-TRANSFER-FAILED      PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZATION
+           PERFORM REPROCESS-SUSPENSE UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM FINALIZATION
+           STOP RUN.
+
+       INITIALIZATION.
+           DISPLAY 'Starting Suspense Reprocessing Job'
+           ACCEPT WS-TIMESTAMP FROM DATE-TIME
+           OPEN INPUT SUSPENSE-FILE
+           OPEN I-O CUSTOMER-FILE
+           OPEN EXTEND ERROR-LOG
+           IF WS-LOG-STATUS NOT = '00'
+              CLOSE ERROR-LOG
+              OPEN OUTPUT ERROR-LOG
+           END-IF
+           OPEN OUTPUT NEW-SUSPENSE-FILE
+           IF WS-SUSP-STATUS NOT = '00' OR WS-CUST-STATUS NOT = '00'
+              DISPLAY 'Error opening files'
+              STOP RUN
+           END-IF
+           OPEN INPUT EXCHANGE-RATE-FILE
+           IF WS-EXCH-STATUS = '00'
+              MOVE 'Y' TO WS-EXCH-FILE-OPEN
+           ELSE
+              MOVE 'N' TO WS-EXCH-FILE-OPEN
+           END-IF.
+
+       REPROCESS-SUSPENSE.
+           READ SUSPENSE-FILE
+              AT END
+                 MOVE 'Y' TO WS-EOF-FLAG
+              NOT AT END
+                 PERFORM REPROCESS-SINGLE-RECORD
+           END-READ.
+
+       REPROCESS-SINGLE-RECORD.
+           EVALUATE SUSP-TYPE
+              WHEN 'CR'
+                 PERFORM REPROCESS-CREDIT
+              WHEN 'DB'
+                 PERFORM REPROCESS-DEBIT
+              WHEN 'AD'
+                 PERFORM REPROCESS-ADJUSTMENT
+              WHEN 'TR'
+                 PERFORM REPROCESS-TRANSFER
+              WHEN OTHER
+                 MOVE 'Invalid transaction type' TO WS-REJECT-REASON
+                 PERFORM RESUSPEND-RECORD
+           END-EVALUATE.
+
+       REPROCESS-CREDIT.
+           MOVE SUSP-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 MOVE 'Customer not found' TO WS-REJECT-REASON
+                 PERFORM RESUSPEND-RECORD
+              NOT INVALID KEY
+                 IF CUST-STATUS NOT = 'A'
+                    MOVE 'Account not active' TO WS-REJECT-REASON
+                    PERFORM RESUSPEND-RECORD
+                 ELSE
+                    PERFORM CONVERT-SUSP-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       MOVE 'Currency conversion rate not available'
+                          TO WS-REJECT-REASON
+                       PERFORM RESUSPEND-RECORD
+                    ELSE
+                       ADD WS-CONVERTED-AMOUNT TO CUST-BALANCE
+                       ADD WS-CONVERTED-AMOUNT TO YTD-CREDIT-TOTAL
+                       ADD WS-CONVERTED-AMOUNT TO MTD-CREDIT-TOTAL
+                       REWRITE CUSTOMER-RECORD
+                       IF WS-CUST-STATUS = '00'
+                          ADD 1 TO WS-REPROCESSED-COUNT
+                       ELSE
+                          MOVE 'Error updating customer record'
+                             TO WS-REJECT-REASON
+                          PERFORM RESUSPEND-RECORD
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ.
+
+       REPROCESS-DEBIT.
+           MOVE SUSP-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 MOVE 'Customer not found' TO WS-REJECT-REASON
+                 PERFORM RESUSPEND-RECORD
+              NOT INVALID KEY
+                 IF CUST-STATUS NOT = 'A'
+                    MOVE 'Account not active' TO WS-REJECT-REASON
+                    PERFORM RESUSPEND-RECORD
+                 ELSE
+                    PERFORM CONVERT-SUSP-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       MOVE 'Currency conversion rate not available'
+                          TO WS-REJECT-REASON
+                       PERFORM RESUSPEND-RECORD
+                    ELSE
+                       COMPUTE WS-NEW-BALANCE =
+                          CUST-BALANCE - WS-CONVERTED-AMOUNT
+                       IF WS-NEW-BALANCE < (CUST-CREDIT-LIMIT * -1)
+                          MOVE 'Credit limit exceeded'
+                             TO WS-REJECT-REASON
+                          PERFORM RESUSPEND-RECORD
+                       ELSE
+                          MOVE WS-NEW-BALANCE TO CUST-BALANCE
+                          ADD WS-CONVERTED-AMOUNT TO YTD-DEBIT-TOTAL
+                          ADD WS-CONVERTED-AMOUNT TO MTD-DEBIT-TOTAL
+                          REWRITE CUSTOMER-RECORD
+                          IF WS-CUST-STATUS = '00'
+                             ADD 1 TO WS-REPROCESSED-COUNT
+                          ELSE
+                             MOVE 'Error updating customer record'
+                                TO WS-REJECT-REASON
+                             PERFORM RESUSPEND-RECORD
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ.
+
+       REPROCESS-ADJUSTMENT.
+           MOVE SUSP-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 MOVE 'Customer not found' TO WS-REJECT-REASON
+                 PERFORM RESUSPEND-RECORD
+              NOT INVALID KEY
+                 IF CUST-STATUS NOT = 'A'
+                    MOVE 'Account not active' TO WS-REJECT-REASON
+                    PERFORM RESUSPEND-RECORD
+                 ELSE
+                    PERFORM CONVERT-SUSP-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       MOVE 'Currency conversion rate not available'
+                          TO WS-REJECT-REASON
+                       PERFORM RESUSPEND-RECORD
+                    ELSE
+                       IF WS-CONVERTED-AMOUNT > 0
+                          ADD WS-CONVERTED-AMOUNT TO CUST-BALANCE
+                          ADD WS-CONVERTED-AMOUNT TO YTD-CREDIT-TOTAL
+                          ADD WS-CONVERTED-AMOUNT TO MTD-CREDIT-TOTAL
+                       ELSE
+                          SUBTRACT WS-CONVERTED-AMOUNT FROM CUST-BALANCE
+                          SUBTRACT WS-CONVERTED-AMOUNT
+                             FROM YTD-DEBIT-TOTAL
+                          SUBTRACT WS-CONVERTED-AMOUNT
+                             FROM MTD-DEBIT-TOTAL
+                       END-IF
+                       REWRITE CUSTOMER-RECORD
+                       IF WS-CUST-STATUS = '00'
+                          ADD 1 TO WS-REPROCESSED-COUNT
+                       ELSE
+                          MOVE 'Error updating customer record'
+                             TO WS-REJECT-REASON
+                          PERFORM RESUSPEND-RECORD
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ.
+
+       REPROCESS-TRANSFER.
+           MOVE 'N' TO WS-TRANSFER-FAILED
+           MOVE SUSP-CUST-ID TO WS-TRANSFER-FROM-ID
+
+           MOVE SUSP-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 MOVE 'Customer not found' TO WS-REJECT-REASON
+                 MOVE 'Y' TO WS-TRANSFER-FAILED
+                 PERFORM RESUSPEND-RECORD
+              NOT INVALID KEY
+                 IF CUST-STATUS NOT = 'A'
+                    MOVE 'Account not active' TO WS-REJECT-REASON
+                    MOVE 'Y' TO WS-TRANSFER-FAILED
+                    PERFORM RESUSPEND-RECORD
+                 ELSE
+                    PERFORM CONVERT-SUSP-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       MOVE 'Currency conversion rate not available'
+                          TO WS-REJECT-REASON
+                       MOVE 'Y' TO WS-TRANSFER-FAILED
+                       PERFORM RESUSPEND-RECORD
+                    ELSE
+                       MOVE WS-CONVERTED-AMOUNT TO WS-TRANSFER-DEBIT-AMT
+                       COMPUTE WS-NEW-BALANCE =
+                          CUST-BALANCE - WS-TRANSFER-DEBIT-AMT
+                       IF WS-NEW-BALANCE < (CUST-CREDIT-LIMIT * -1)
+                          MOVE 'Credit limit exceeded'
+                             TO WS-REJECT-REASON
+                          MOVE 'Y' TO WS-TRANSFER-FAILED
+                          PERFORM RESUSPEND-RECORD
+                       ELSE
+                          MOVE WS-NEW-BALANCE TO CUST-BALANCE
+                          ADD WS-TRANSFER-DEBIT-AMT TO YTD-DEBIT-TOTAL
+                          ADD WS-TRANSFER-DEBIT-AMT TO MTD-DEBIT-TOTAL
+                          REWRITE CUSTOMER-RECORD
+                          IF WS-CUST-STATUS NOT = '00'
+                             MOVE 'Error updating customer record'
+                                TO WS-REJECT-REASON
+                             MOVE 'Y' TO WS-TRANSFER-FAILED
+                             PERFORM RESUSPEND-RECORD
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ
+
+           IF WS-TRANSFER-FAILED = 'N'
+              PERFORM REPROCESS-TRANSFER-CREDIT-SIDE
+           END-IF.
+
+       REPROCESS-TRANSFER-CREDIT-SIDE.
+           MOVE SUSP-TO-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 MOVE 'Customer not found' TO WS-REJECT-REASON
+                 PERFORM BACK-OUT-SUSP-TRANSFER-DEBIT
+                 PERFORM RESUSPEND-RECORD
+              NOT INVALID KEY
+                 IF CUST-STATUS NOT = 'A'
+                    MOVE 'Account not active' TO WS-REJECT-REASON
+                    PERFORM BACK-OUT-SUSP-TRANSFER-DEBIT
+                    PERFORM RESUSPEND-RECORD
+                 ELSE
+                    PERFORM CONVERT-SUSP-AMOUNT
+                    IF WS-RATE-FOUND = 'N'
+                       MOVE 'Currency conversion rate not available'
+                          TO WS-REJECT-REASON
+                       PERFORM BACK-OUT-SUSP-TRANSFER-DEBIT
+                       PERFORM RESUSPEND-RECORD
+                    ELSE
+                       MOVE WS-CONVERTED-AMOUNT TO
+                          WS-TRANSFER-CREDIT-AMT
+                       ADD WS-TRANSFER-CREDIT-AMT TO CUST-BALANCE
+                       ADD WS-TRANSFER-CREDIT-AMT TO YTD-CREDIT-TOTAL
+                       ADD WS-TRANSFER-CREDIT-AMT TO MTD-CREDIT-TOTAL
+                       REWRITE CUSTOMER-RECORD
+                       IF WS-CUST-STATUS = '00'
+                          ADD 1 TO WS-REPROCESSED-COUNT
+                       ELSE
+                          MOVE 'Error updating customer record'
+                             TO WS-REJECT-REASON
+                          PERFORM BACK-OUT-SUSP-TRANSFER-DEBIT
+                          PERFORM RESUSPEND-RECORD
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ.
+
+       BACK-OUT-SUSP-TRANSFER-DEBIT.
+           MOVE WS-TRANSFER-FROM-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 ADD WS-TRANSFER-DEBIT-AMT TO CUST-BALANCE
+                 SUBTRACT WS-TRANSFER-DEBIT-AMT FROM YTD-DEBIT-TOTAL
+                 SUBTRACT WS-TRANSFER-DEBIT-AMT FROM MTD-DEBIT-TOTAL
+                 REWRITE CUSTOMER-RECORD
+           END-READ.
+
+       CONVERT-SUSP-AMOUNT.
+           IF SUSP-CURRENCY-CODE = CUST-CURRENCY-CODE OR
+              SUSP-CURRENCY-CODE = SPACES
+              MOVE SUSP-AMOUNT TO WS-CONVERTED-AMOUNT
+              MOVE 'Y' TO WS-RATE-FOUND
+           ELSE
+              MOVE 'N' TO WS-RATE-FOUND
+              IF WS-EXCH-FILE-OPEN = 'Y'
+                 MOVE SUSP-CURRENCY-CODE TO EXCH-FROM-CURRENCY
+                 MOVE CUST-CURRENCY-CODE TO EXCH-TO-CURRENCY
+                 MOVE SUSP-DATE TO EXCH-EFF-DATE
+                 READ EXCHANGE-RATE-FILE
+                    INVALID KEY
+                       CONTINUE
+                    NOT INVALID KEY
+                       COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+                          SUSP-AMOUNT * EXCH-RATE
+                       MOVE 'Y' TO WS-RATE-FOUND
+                 END-READ
+              END-IF
+           END-IF.
+
+       RESUSPEND-RECORD.
+           MOVE WS-TIMESTAMP TO ERR-TIMESTAMP
+           MOVE SUSP-TRAN-ID TO ERR-TRAN-ID
+           MOVE WS-REJECT-REASON TO ERR-MESSAGE
+           WRITE ERROR-RECORD
+
+           MOVE SUSP-TRAN-ID TO NS-TRAN-ID
+           MOVE SUSP-CUST-ID TO NS-CUST-ID
+           MOVE SUSP-TYPE TO NS-TYPE
+           MOVE SUSP-AMOUNT TO NS-AMOUNT
+           MOVE SUSP-DATE TO NS-DATE
+           MOVE SUSP-TIME TO NS-TIME
+           MOVE SUSP-TO-CUST-ID TO NS-TO-CUST-ID
+           MOVE SUSP-CURRENCY-CODE TO NS-CURRENCY-CODE
+           MOVE WS-REJECT-REASON TO NS-REASON
+           WRITE NEW-SUSPENSE-RECORD
+           ADD 1 TO WS-RESUSPENDED-COUNT.
+
+       FINALIZATION.
+           CLOSE SUSPENSE-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE ERROR-LOG
+           CLOSE NEW-SUSPENSE-FILE
+           IF WS-EXCH-FILE-OPEN = 'Y'
+              CLOSE EXCHANGE-RATE-FILE
+           END-IF
+
+           DISPLAY 'Suspense Reprocessing Complete'
+           DISPLAY 'Reprocessed Successfully: ' WS-REPROCESSED-COUNT
+           DISPLAY 'Still Suspended: ' WS-RESUSPENDED-COUNT.
