@@ -21,6 +21,19 @@
        01  WS-CUSTOMER-ID          PIC 9(10).
        01  WS-CUSTOMER-NAME        PIC X(50).
        01  WS-CUSTOMER-STATUS      PIC X(1).
+       01  WS-CUSTOMER-BALANCE     PIC S9(10)V99.
+       01  WS-CUSTOMER-CREDIT-LIMIT PIC 9(10)V99.
+
+       01  WS-BACKUP-GENERATION    PIC X(8).
+       01  WS-BACKUP-TABLE-NAME    PIC X(30).
+       01  WS-SQL-STMT             PIC X(200).
+
+       01  WS-ARCHIVE-ROW-COUNT    PIC 9(10) VALUE 0.
+       01  WS-ARCHIVE-TOTAL-AMOUNT PIC S9(12)V99 VALUE 0.
+       01  WS-ARCHIVE-MIN-DATE     PIC X(10).
+       01  WS-ARCHIVE-MAX-DATE     PIC X(10).
+       01  WS-ARCHIVE-TRAN-DATE    PIC X(10).
+       01  WS-ARCHIVE-TRAN-AMOUNT  PIC S9(10)V99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -54,28 +67,40 @@
        BACKUP-TABLE.
            DISPLAY 'Enter table name: '
            ACCEPT WS-TABLE-NAME
+           ACCEPT WS-BACKUP-GENERATION FROM DATE
+           STRING 'BACKUP_CUSTOMERS_' WS-BACKUP-GENERATION
+              DELIMITED BY SIZE INTO WS-BACKUP-TABLE-NAME
+
+           STRING 'CREATE TABLE ' WS-BACKUP-TABLE-NAME
+              ' AS SELECT * FROM CUSTOMERS' DELIMITED BY SIZE
+              INTO WS-SQL-STMT
 
            EXEC SQL
-              CREATE TABLE BACKUP_CUSTOMERS AS
-              SELECT * FROM CUSTOMERS
+              EXECUTE IMMEDIATE :WS-SQL-STMT
            END-EXEC
 
            IF SQLCODE = 0
-              DISPLAY 'Backup created successfully'
+              DISPLAY 'Backup generation created: ' WS-BACKUP-TABLE-NAME
            ELSE
               DISPLAY 'Backup failed. SQLCODE: ' WS-SQLCODE
            END-IF.
 
        RESTORE-TABLE.
-           DISPLAY 'Restoring from backup...'
+           DISPLAY 'Enter backup generation date (CCYYMMDD): '
+           ACCEPT WS-BACKUP-GENERATION
+           STRING 'BACKUP_CUSTOMERS_' WS-BACKUP-GENERATION
+              DELIMITED BY SIZE INTO WS-BACKUP-TABLE-NAME
+           DISPLAY 'Restoring from ' WS-BACKUP-TABLE-NAME '...'
 
            EXEC SQL
               DELETE FROM CUSTOMERS
            END-EXEC
 
+           STRING 'INSERT INTO CUSTOMERS SELECT * FROM '
+              WS-BACKUP-TABLE-NAME DELIMITED BY SIZE INTO WS-SQL-STMT
+
            EXEC SQL
-              INSERT INTO CUSTOMERS
-              SELECT * FROM BACKUP_CUSTOMERS
+              EXECUTE IMMEDIATE :WS-SQL-STMT
            END-EXEC
 
            EXEC SQL
@@ -97,7 +122,8 @@
 
            EXEC SQL
               DECLARE CUST_CURSOR CURSOR FOR
-              SELECT CUSTOMER_ID, CUSTOMER_NAME, STATUS
+              SELECT CUSTOMER_ID, CUSTOMER_NAME, STATUS,
+                     BALANCE, CREDIT_LIMIT
               FROM CUSTOMERS
            END-EXEC
 
@@ -117,7 +143,9 @@
        VALIDATE-RECORD.
            EXEC SQL
               FETCH CUST_CURSOR
-              INTO :WS-CUSTOMER-ID, :WS-CUSTOMER-NAME, :WS-CUSTOMER-STATUS
+              INTO :WS-CUSTOMER-ID, :WS-CUSTOMER-NAME,
+                   :WS-CUSTOMER-STATUS, :WS-CUSTOMER-BALANCE,
+                   :WS-CUSTOMER-CREDIT-LIMIT
            END-EXEC
 
            IF SQLCODE = 0
@@ -138,10 +166,47 @@
               WS-CUSTOMER-STATUS NOT = 'I' AND
               WS-CUSTOMER-STATUS NOT = 'S'
               DISPLAY 'Invalid status for customer: ' WS-CUSTOMER-ID
+           END-IF
+
+           IF WS-CUSTOMER-BALANCE > WS-CUSTOMER-CREDIT-LIMIT
+              DISPLAY 'Balance exceeds credit limit for customer: '
+                 WS-CUSTOMER-ID
            END-IF.
 
        PURGE-OLD-DATA.
            DISPLAY 'Purging old records...'
+           MOVE 0 TO WS-ARCHIVE-ROW-COUNT
+           MOVE 0 TO WS-ARCHIVE-TOTAL-AMOUNT
+           MOVE SPACES TO WS-ARCHIVE-MIN-DATE
+           MOVE SPACES TO WS-ARCHIVE-MAX-DATE
+
+           EXEC SQL
+              INSERT INTO PURGED_TRANSACTIONS
+              SELECT * FROM TRANSACTIONS
+              WHERE TRANSACTION_DATE < CURRENT_DATE - 365
+           END-EXEC
+
+           EXEC SQL
+              DECLARE PURGE_CURSOR CURSOR FOR
+              SELECT TRANSACTION_DATE, TRANSACTION_AMOUNT
+              FROM TRANSACTIONS
+              WHERE TRANSACTION_DATE < CURRENT_DATE - 365
+           END-EXEC
+
+           EXEC SQL
+              OPEN PURGE_CURSOR
+           END-EXEC
+
+           PERFORM SUMMARIZE-PURGE-RECORD UNTIL SQLCODE NOT = 0
+
+           EXEC SQL
+              CLOSE PURGE_CURSOR
+           END-EXEC
+
+           DISPLAY 'Records to purge: ' WS-ARCHIVE-ROW-COUNT
+           DISPLAY 'Date range: ' WS-ARCHIVE-MIN-DATE ' to '
+              WS-ARCHIVE-MAX-DATE
+           DISPLAY 'Total amount: ' WS-ARCHIVE-TOTAL-AMOUNT
 
            EXEC SQL
               DELETE FROM TRANSACTIONS
@@ -158,6 +223,24 @@
               DISPLAY 'Purge failed. SQLCODE: ' WS-SQLCODE
            END-IF.
 
+       SUMMARIZE-PURGE-RECORD.
+           EXEC SQL
+              FETCH PURGE_CURSOR
+              INTO :WS-ARCHIVE-TRAN-DATE, :WS-ARCHIVE-TRAN-AMOUNT
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-ARCHIVE-ROW-COUNT
+              ADD WS-ARCHIVE-TRAN-AMOUNT TO WS-ARCHIVE-TOTAL-AMOUNT
+              IF WS-ARCHIVE-MIN-DATE = SPACES OR
+                 WS-ARCHIVE-TRAN-DATE < WS-ARCHIVE-MIN-DATE
+                 MOVE WS-ARCHIVE-TRAN-DATE TO WS-ARCHIVE-MIN-DATE
+              END-IF
+              IF WS-ARCHIVE-TRAN-DATE > WS-ARCHIVE-MAX-DATE
+                 MOVE WS-ARCHIVE-TRAN-DATE TO WS-ARCHIVE-MAX-DATE
+              END-IF
+           END-IF.
+
        REBUILD-INDEXES.
            DISPLAY 'Rebuilding indexes...'
 
@@ -169,6 +252,14 @@
               ALTER INDEX IDX_CUSTOMER_EMAIL REBUILD
            END-EXEC
 
+           EXEC SQL
+              ALTER INDEX IDX_TRANSACTION_DATE REBUILD
+           END-EXEC
+
+           EXEC SQL
+              ALTER INDEX IDX_TRANSACTION_CUSTOMER_ID REBUILD
+           END-EXEC
+
            IF SQLCODE = 0
               DISPLAY 'Index rebuild completed'
            ELSE
