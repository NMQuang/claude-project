@@ -15,25 +15,88 @@
            RECORD KEY IS CUST-ID
            FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT AUDIT-LOG ASSIGN TO 'AUDITLOG'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD.
-           05 CUST-ID              PIC 9(10).
-           05 CUST-NAME            PIC X(50).
-           05 CUST-EMAIL           PIC X(100).
-           05 CUST-PHONE           PIC X(20).
-           05 CUST-ADDRESS         PIC X(200).
-           05 CUST-BALANCE         PIC 9(10)V99.
-           05 CUST-STATUS          PIC X(1).
-           05 CUST-CREATED-DATE    PIC X(10).
+           COPY CUSTREC.
+
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD.
+           05 AUD-TIMESTAMP        PIC X(20).
+           05 AUD-OPERATION        PIC X(10).
+           05 AUD-OLD-IMAGE.
+              10 OLD-CUST-ID           PIC 9(10).
+              10 OLD-CUST-NAME         PIC X(50).
+              10 OLD-CUST-EMAIL        PIC X(100).
+              10 OLD-CUST-PHONE        PIC X(20).
+              10 OLD-CUST-ADDRESS      PIC X(200).
+              10 OLD-CUST-BALANCE      PIC S9(10)V99.
+              10 OLD-CUST-CURRENCY-CODE PIC X(3).
+              10 OLD-CUST-STATUS       PIC X(1).
+              10 OLD-CUST-CREATED-DATE PIC X(10).
+           05 AUD-NEW-IMAGE.
+              10 NEW-CUST-ID           PIC 9(10).
+              10 NEW-CUST-NAME         PIC X(50).
+              10 NEW-CUST-EMAIL        PIC X(100).
+              10 NEW-CUST-PHONE        PIC X(20).
+              10 NEW-CUST-ADDRESS      PIC X(200).
+              10 NEW-CUST-BALANCE      PIC S9(10)V99.
+              10 NEW-CUST-CURRENCY-CODE PIC X(3).
+              10 NEW-CUST-STATUS       PIC X(1).
+              10 NEW-CUST-CREATED-DATE PIC X(10).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS          PIC XX.
+       01  WS-AUDIT-STATUS         PIC XX.
        01  WS-OPERATION            PIC X(10).
        01  WS-CUSTOMER-COUNT       PIC 9(5) VALUE 0.
        01  WS-ERROR-FLAG           PIC X VALUE 'N'.
 
+       01  WS-SAVED-CUSTOMER.
+           05 SAV-CUST-ID          PIC 9(10).
+           05 SAV-CUST-NAME        PIC X(50).
+           05 SAV-CUST-EMAIL       PIC X(100).
+           05 SAV-CUST-PHONE       PIC X(20).
+           05 SAV-CUST-ADDRESS     PIC X(200).
+           05 SAV-CUST-BALANCE     PIC S9(10)V99.
+           05 SAV-CUST-CURRENCY-CODE PIC X(3).
+           05 SAV-CUST-STATUS      PIC X(1).
+           05 SAV-CUST-CREATED-DATE PIC X(10).
+       01  WS-HOLD-CUSTOMER.
+           05 HLD-CUST-ID          PIC 9(10).
+           05 HLD-CUST-NAME        PIC X(50).
+           05 HLD-CUST-EMAIL       PIC X(100).
+           05 HLD-CUST-PHONE       PIC X(20).
+           05 HLD-CUST-ADDRESS     PIC X(200).
+           05 HLD-CUST-BALANCE     PIC S9(10)V99.
+           05 HLD-CUST-CURRENCY-CODE PIC X(3).
+           05 HLD-CUST-STATUS      PIC X(1).
+           05 HLD-CUST-CREATED-DATE PIC X(10).
+       01  WS-DUPLICATE-FOUND      PIC X VALUE 'N'.
+       01  WS-DUP-EOF-FLAG         PIC X VALUE 'N'.
+       01  WS-CONFIRM-CREATE       PIC X VALUE 'Y'.
+       01  WS-BLANK-CUSTOMER.
+           05 BLK-CUST-ID          PIC 9(10) VALUE 0.
+           05 BLK-CUST-NAME        PIC X(50) VALUE SPACES.
+           05 BLK-CUST-EMAIL       PIC X(100) VALUE SPACES.
+           05 BLK-CUST-PHONE       PIC X(20) VALUE SPACES.
+           05 BLK-CUST-ADDRESS     PIC X(200) VALUE SPACES.
+           05 BLK-CUST-BALANCE     PIC 9(10)V99 VALUE 0.
+           05 BLK-CUST-CURRENCY-CODE PIC X(3) VALUE SPACES.
+           05 BLK-CUST-STATUS      PIC X(1) VALUE SPACES.
+           05 BLK-CUST-CREATED-DATE PIC X(10) VALUE SPACES.
+
+       01  WS-BROWSE-MODE          PIC X(5).
+       01  WS-SEARCH-NAME          PIC X(20).
+       01  WS-SEARCH-PHONE         PIC X(20).
+       01  WS-BROWSE-EOF           PIC X VALUE 'N'.
+       01  WS-BROWSE-MATCH-COUNT   PIC 9(5) VALUE 0.
+       01  WS-SEARCH-LEN           PIC 99 VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZE-PROGRAM
@@ -47,6 +110,10 @@
            IF WS-FILE-STATUS NOT = '00'
               DISPLAY 'Error opening customer file'
               MOVE 'Y' TO WS-ERROR-FLAG
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-LOG
            END-IF.
 
        PROCESS-CUSTOMERS.
@@ -61,26 +128,87 @@
                     PERFORM UPDATE-CUSTOMER
                  WHEN 'DELETE'
                     PERFORM DELETE-CUSTOMER
+                 WHEN 'BROWSE'
+                    PERFORM BROWSE-CUSTOMER
                  WHEN OTHER
                     DISPLAY 'Invalid operation'
               END-EVALUATE
            END-IF.
 
        GET-OPERATION.
-           DISPLAY 'Enter operation (CREATE/READ/UPDATE/DELETE): '
+           DISPLAY
+              'Enter operation (CREATE/READ/UPDATE/DELETE/BROWSE): '
            ACCEPT WS-OPERATION.
 
        CREATE-CUSTOMER.
            DISPLAY 'Creating new customer...'
            PERFORM GET-CUSTOMER-DATA
-           WRITE CUSTOMER-RECORD
-           IF WS-FILE-STATUS = '00'
-              DISPLAY 'Customer created successfully'
-              ADD 1 TO WS-CUSTOMER-COUNT
+           MOVE CUST-ID TO HLD-CUST-ID
+           MOVE CUST-NAME TO HLD-CUST-NAME
+           MOVE CUST-EMAIL TO HLD-CUST-EMAIL
+           MOVE CUST-PHONE TO HLD-CUST-PHONE
+           MOVE CUST-ADDRESS TO HLD-CUST-ADDRESS
+           MOVE CUST-BALANCE TO HLD-CUST-BALANCE
+           MOVE CUST-CURRENCY-CODE TO HLD-CUST-CURRENCY-CODE
+           MOVE CUST-STATUS TO HLD-CUST-STATUS
+           MOVE CUST-CREATED-DATE TO HLD-CUST-CREATED-DATE
+           PERFORM CHECK-DUPLICATE-CUSTOMER
+           MOVE HLD-CUST-ID TO CUST-ID
+           MOVE HLD-CUST-NAME TO CUST-NAME
+           MOVE HLD-CUST-EMAIL TO CUST-EMAIL
+           MOVE HLD-CUST-PHONE TO CUST-PHONE
+           MOVE HLD-CUST-ADDRESS TO CUST-ADDRESS
+           MOVE HLD-CUST-BALANCE TO CUST-BALANCE
+           MOVE HLD-CUST-CURRENCY-CODE TO CUST-CURRENCY-CODE
+           MOVE HLD-CUST-STATUS TO CUST-STATUS
+           MOVE HLD-CUST-CREATED-DATE TO CUST-CREATED-DATE
+           MOVE 'A' TO CUST-STATUS
+           MOVE 0 TO CUST-CREDIT-LIMIT
+           MOVE 0 TO YTD-DEBIT-TOTAL YTD-CREDIT-TOTAL
+           MOVE 0 TO MTD-DEBIT-TOTAL MTD-CREDIT-TOTAL
+           MOVE 'Y' TO WS-CONFIRM-CREATE
+           IF WS-DUPLICATE-FOUND = 'Y'
+              DISPLAY
+                 'Warning: possible duplicate (matching email or '
+              DISPLAY 'name/phone) already on file'
+              DISPLAY 'Create anyway (Y/N): '
+              ACCEPT WS-CONFIRM-CREATE
+           END-IF
+           IF WS-CONFIRM-CREATE = 'Y'
+              WRITE CUSTOMER-RECORD
+              IF WS-FILE-STATUS = '00'
+                 DISPLAY 'Customer created successfully'
+                 ADD 1 TO WS-CUSTOMER-COUNT
+                 MOVE WS-BLANK-CUSTOMER TO WS-SAVED-CUSTOMER
+                 PERFORM WRITE-AUDIT-RECORD
+              ELSE
+                 DISPLAY 'Error creating customer: ' WS-FILE-STATUS
+              END-IF
            ELSE
-              DISPLAY 'Error creating customer: ' WS-FILE-STATUS
+              DISPLAY 'Customer create cancelled'
            END-IF.
 
+       CHECK-DUPLICATE-CUSTOMER.
+           MOVE 'N' TO WS-DUPLICATE-FOUND
+           MOVE 0 TO CUST-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+           MOVE 'N' TO WS-DUP-EOF-FLAG
+           PERFORM CHECK-NEXT-CUSTOMER-FOR-DUPLICATE
+              UNTIL WS-DUP-EOF-FLAG = 'Y'.
+
+       CHECK-NEXT-CUSTOMER-FOR-DUPLICATE.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-DUP-EOF-FLAG
+              NOT AT END
+                 IF CUST-EMAIL = HLD-CUST-EMAIL OR
+                    (CUST-NAME = HLD-CUST-NAME AND
+                     CUST-PHONE = HLD-CUST-PHONE)
+                    MOVE 'Y' TO WS-DUPLICATE-FOUND
+                    MOVE 'Y' TO WS-DUP-EOF-FLAG
+                 END-IF
+           END-READ.
+
        READ-CUSTOMER.
            DISPLAY 'Enter Customer ID: '
            ACCEPT CUST-ID
@@ -91,6 +219,53 @@
               PERFORM DISPLAY-CUSTOMER
            END-READ.
 
+       BROWSE-CUSTOMER.
+           DISPLAY 'Search by NAME or PHONE: '
+           ACCEPT WS-BROWSE-MODE
+           MOVE SPACES TO WS-SEARCH-NAME
+           MOVE SPACES TO WS-SEARCH-PHONE
+           MOVE 0 TO WS-SEARCH-LEN
+           IF WS-BROWSE-MODE = 'PHONE'
+              DISPLAY 'Enter phone (or leading digits): '
+              ACCEPT WS-SEARCH-PHONE
+              INSPECT WS-SEARCH-PHONE TALLYING WS-SEARCH-LEN
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+           ELSE
+              DISPLAY 'Enter name (or leading characters): '
+              ACCEPT WS-SEARCH-NAME
+              INSPECT WS-SEARCH-NAME TALLYING WS-SEARCH-LEN
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+           END-IF
+
+           MOVE 0 TO CUST-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+           MOVE 'N' TO WS-BROWSE-EOF
+           MOVE 0 TO WS-BROWSE-MATCH-COUNT
+           PERFORM BROWSE-NEXT-CUSTOMER UNTIL WS-BROWSE-EOF = 'Y'
+           DISPLAY 'Matches found: ' WS-BROWSE-MATCH-COUNT.
+
+       BROWSE-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-BROWSE-EOF
+              NOT AT END
+                 IF WS-BROWSE-MODE = 'PHONE'
+                    IF WS-SEARCH-LEN = 0 OR
+                       CUST-PHONE(1:WS-SEARCH-LEN) =
+                          WS-SEARCH-PHONE(1:WS-SEARCH-LEN)
+                       PERFORM DISPLAY-CUSTOMER
+                       ADD 1 TO WS-BROWSE-MATCH-COUNT
+                    END-IF
+                 ELSE
+                    IF WS-SEARCH-LEN = 0 OR
+                       CUST-NAME(1:WS-SEARCH-LEN) =
+                          WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+                       PERFORM DISPLAY-CUSTOMER
+                       ADD 1 TO WS-BROWSE-MATCH-COUNT
+                    END-IF
+                 END-IF
+           END-READ.
+
        UPDATE-CUSTOMER.
            DISPLAY 'Enter Customer ID to update: '
            ACCEPT CUST-ID
@@ -98,10 +273,21 @@
            INVALID KEY
               DISPLAY 'Customer not found'
            NOT INVALID KEY
+              MOVE CUST-ID TO SAV-CUST-ID
+              MOVE CUST-NAME TO SAV-CUST-NAME
+              MOVE CUST-EMAIL TO SAV-CUST-EMAIL
+              MOVE CUST-PHONE TO SAV-CUST-PHONE
+              MOVE CUST-ADDRESS TO SAV-CUST-ADDRESS
+              MOVE CUST-BALANCE TO SAV-CUST-BALANCE
+              MOVE CUST-CURRENCY-CODE TO SAV-CUST-CURRENCY-CODE
+              MOVE CUST-STATUS TO SAV-CUST-STATUS
+              MOVE CUST-CREATED-DATE TO SAV-CUST-CREATED-DATE
               PERFORM GET-CUSTOMER-DATA
+              MOVE SAV-CUST-STATUS TO CUST-STATUS
               REWRITE CUSTOMER-RECORD
               IF WS-FILE-STATUS = '00'
                  DISPLAY 'Customer updated successfully'
+                 PERFORM WRITE-AUDIT-RECORD
               ELSE
                  DISPLAY 'Error updating customer'
               END-IF
@@ -110,12 +296,32 @@
        DELETE-CUSTOMER.
            DISPLAY 'Enter Customer ID to delete: '
            ACCEPT CUST-ID
-           DELETE CUSTOMER-FILE
+           READ CUSTOMER-FILE
            INVALID KEY
               DISPLAY 'Customer not found'
            NOT INVALID KEY
-              DISPLAY 'Customer deleted successfully'
-           END-DELETE.
+              IF CUST-STATUS = 'C'
+                 DISPLAY 'Customer is already closed'
+              ELSE
+                 MOVE CUST-ID TO SAV-CUST-ID
+                 MOVE CUST-NAME TO SAV-CUST-NAME
+                 MOVE CUST-EMAIL TO SAV-CUST-EMAIL
+                 MOVE CUST-PHONE TO SAV-CUST-PHONE
+                 MOVE CUST-ADDRESS TO SAV-CUST-ADDRESS
+                 MOVE CUST-BALANCE TO SAV-CUST-BALANCE
+                 MOVE CUST-CURRENCY-CODE TO SAV-CUST-CURRENCY-CODE
+                 MOVE CUST-STATUS TO SAV-CUST-STATUS
+                 MOVE CUST-CREATED-DATE TO SAV-CUST-CREATED-DATE
+                 MOVE 'C' TO CUST-STATUS
+                 REWRITE CUSTOMER-RECORD
+                 IF WS-FILE-STATUS = '00'
+                    DISPLAY 'Customer closed successfully'
+                    PERFORM WRITE-AUDIT-RECORD
+                 ELSE
+                    DISPLAY 'Error closing customer'
+                 END-IF
+              END-IF
+           END-READ.
 
        GET-CUSTOMER-DATA.
            DISPLAY 'Enter Customer Name: '
@@ -128,7 +334,8 @@
            ACCEPT CUST-ADDRESS
            DISPLAY 'Enter Balance: '
            ACCEPT CUST-BALANCE
-           MOVE 'A' TO CUST-STATUS
+           DISPLAY 'Enter Currency Code: '
+           ACCEPT CUST-CURRENCY-CODE
            ACCEPT CUST-CREATED-DATE FROM DATE.
 
        DISPLAY-CUSTOMER.
@@ -137,9 +344,34 @@
            DISPLAY 'Name: ' CUST-NAME
            DISPLAY 'Email: ' CUST-EMAIL
            DISPLAY 'Phone: ' CUST-PHONE
-           DISPLAY 'Balance: ' CUST-BALANCE.
+           DISPLAY 'Balance: ' CUST-BALANCE
+           DISPLAY 'Currency: ' CUST-CURRENCY-CODE.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUD-TIMESTAMP FROM DATE-TIME
+           MOVE WS-OPERATION TO AUD-OPERATION
+           MOVE SAV-CUST-ID TO OLD-CUST-ID
+           MOVE SAV-CUST-NAME TO OLD-CUST-NAME
+           MOVE SAV-CUST-EMAIL TO OLD-CUST-EMAIL
+           MOVE SAV-CUST-PHONE TO OLD-CUST-PHONE
+           MOVE SAV-CUST-ADDRESS TO OLD-CUST-ADDRESS
+           MOVE SAV-CUST-BALANCE TO OLD-CUST-BALANCE
+           MOVE SAV-CUST-CURRENCY-CODE TO OLD-CUST-CURRENCY-CODE
+           MOVE SAV-CUST-STATUS TO OLD-CUST-STATUS
+           MOVE SAV-CUST-CREATED-DATE TO OLD-CUST-CREATED-DATE
+           MOVE CUST-ID TO NEW-CUST-ID
+           MOVE CUST-NAME TO NEW-CUST-NAME
+           MOVE CUST-EMAIL TO NEW-CUST-EMAIL
+           MOVE CUST-PHONE TO NEW-CUST-PHONE
+           MOVE CUST-ADDRESS TO NEW-CUST-ADDRESS
+           MOVE CUST-BALANCE TO NEW-CUST-BALANCE
+           MOVE CUST-CURRENCY-CODE TO NEW-CUST-CURRENCY-CODE
+           MOVE CUST-STATUS TO NEW-CUST-STATUS
+           MOVE CUST-CREATED-DATE TO NEW-CUST-CREATED-DATE
+           WRITE AUDIT-RECORD.
 
        TERMINATE-PROGRAM.
            CLOSE CUSTOMER-FILE
+           CLOSE AUDIT-LOG
            DISPLAY 'Total customers processed: ' WS-CUSTOMER-COUNT
            DISPLAY 'Program terminated'.
