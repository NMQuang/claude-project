@@ -5,9 +5,89 @@
       *****************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO 'ORDERFIL'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT SALES-FILE ASSIGN TO 'SALESDAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALE-ID
+           FILE STATUS IS WS-SALES-FILE-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS WS-CUST-FILE-STATUS.
+
+           SELECT PRODUCT-FILE ASSIGN TO 'PRODMAST'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PROD-CODE
+           FILE STATUS IS WS-PROD-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TRAN-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE.
+       01  ORDER-RECORD.
+           05 ORD-ORDER-ID         PIC 9(10).
+           05 ORD-CUSTOMER-ID      PIC 9(10).
+           05 ORD-SUBTOTAL         PIC 9(10)V99.
+           05 ORD-TAX-AMOUNT       PIC 9(10)V99.
+           05 ORD-FINAL-TOTAL      PIC 9(10)V99.
+           05 ORD-TIMESTAMP        PIC X(20).
+
+       FD  SALES-FILE.
+       01  SALES-RECORD.
+           05 SALE-ID              PIC 9(12).
+           05 SALE-DATE            PIC X(10).
+           05 SALE-REGION          PIC X(20).
+           05 SALE-PRODUCT         PIC X(30).
+           05 SALE-QUANTITY        PIC 9(6).
+           05 SALE-UNIT-PRICE      PIC 9(8)V99.
+           05 SALE-TOTAL           PIC 9(10)V99.
+           05 SALE-SALESPERSON     PIC X(50).
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  PRODUCT-FILE.
+       01  PRODUCT-RECORD.
+           05 PROD-CODE            PIC X(10).
+           05 PROD-DESCRIPTION     PIC X(30).
+           05 PROD-STD-UNIT-PRICE  PIC 9(8)V99.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TRAN-ID               PIC 9(15).
+           05 TRAN-CUST-ID          PIC 9(10).
+           05 TRAN-TYPE             PIC X(2).
+           05 TRAN-AMOUNT           PIC 9(10)V99.
+           05 TRAN-DATE             PIC X(10).
+           05 TRAN-TIME             PIC X(8).
+           05 TRAN-TO-CUST-ID       PIC 9(10).
+           05 TRAN-CURRENCY-CODE    PIC X(3).
+
        WORKING-STORAGE SECTION.
+       01  WS-ORDER-FILE-STATUS    PIC XX.
+       01  WS-SALES-FILE-STATUS    PIC XX.
+       01  WS-CUST-FILE-STATUS     PIC XX.
+       01  WS-PROD-FILE-STATUS     PIC XX.
+       01  WS-TRAN-FILE-STATUS     PIC XX.
+       01  WS-TRAN-TIME            PIC 9(8).
+       01  WS-PROD-FOUND           PIC X VALUE 'N'.
+       01  WS-PROD-CODE            PIC X(10).
+       01  WS-CREDIT-APPROVED      PIC X VALUE 'N'.
+       01  WS-CHECK-TOTAL          PIC S9(10)V99.
+       01  WS-DELETE-SEQ           PIC 9(3).
+       01  WS-POST-SEQ             PIC 9(3).
        01  WS-ORDER-ID             PIC 9(10).
        01  WS-CUSTOMER-ID          PIC 9(10).
        01  WS-ORDER-TOTAL          PIC 9(10)V99.
@@ -15,9 +95,46 @@
        01  WS-TAX-AMOUNT           PIC 9(10)V99.
        01  WS-FINAL-TOTAL          PIC 9(10)V99.
 
+       01  WS-LINE-ITEM-COUNT      PIC 9(3).
+       01  WS-LINE-ITEM-SEQ        PIC 9(3).
+       01  WS-LINE-PRODUCT         PIC X(30).
+       01  WS-LINE-QUANTITY        PIC 9(6).
+       01  WS-LINE-UNIT-PRICE      PIC 9(8)V99.
+       01  WS-LINE-TOTAL           PIC 9(10)V99.
+       01  WS-ORDER-REGION         PIC X(20).
+       01  WS-ORDER-SALESPERSON    PIC X(50).
+       01  WS-ORDER-DATE           PIC X(10).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           OPEN EXTEND ORDER-FILE
+           IF WS-ORDER-FILE-STATUS NOT = '00'
+              OPEN OUTPUT ORDER-FILE
+           END-IF
+           OPEN I-O SALES-FILE
+           IF WS-SALES-FILE-STATUS NOT = '00'
+              OPEN OUTPUT SALES-FILE
+           END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS NOT = '00'
+              DISPLAY 'Unable to open customer file'
+              STOP RUN
+           END-IF
+           OPEN INPUT PRODUCT-FILE
+           IF WS-PROD-FILE-STATUS NOT = '00'
+              DISPLAY 'Unable to open product file'
+              STOP RUN
+           END-IF
+           OPEN EXTEND TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS NOT = '00'
+              OPEN OUTPUT TRANSACTION-FILE
+           END-IF
            PERFORM PROCESS-ORDER
+           CLOSE ORDER-FILE
+           CLOSE SALES-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE PRODUCT-FILE
+           CLOSE TRANSACTION-FILE
            STOP RUN.
 
        PROCESS-ORDER.
@@ -25,14 +142,145 @@
            ACCEPT WS-ORDER-ID
            DISPLAY 'Enter Customer ID: '
            ACCEPT WS-CUSTOMER-ID
-           PERFORM CALL CUSTMGMT
+           DISPLAY 'Enter Region: '
+           ACCEPT WS-ORDER-REGION
+           DISPLAY 'Enter Salesperson: '
+           ACCEPT WS-ORDER-SALESPERSON
+           ACCEPT WS-ORDER-DATE FROM DATE
            PERFORM CALCULATE-ORDER-TOTAL
-           PERFORM APPLY-TAX
-           PERFORM DISPLAY-ORDER-SUMMARY.
+           PERFORM CHECK-CREDIT-LIMIT
+           IF WS-CREDIT-APPROVED = 'Y'
+              PERFORM APPLY-TAX
+              PERFORM WRITE-ORDER-RECORD
+              PERFORM POST-SALES-TRANSACTIONS
+              PERFORM DISPLAY-ORDER-SUMMARY
+           ELSE
+              PERFORM REJECT-ORDER
+           END-IF.
+
+       CHECK-CREDIT-LIMIT.
+           MOVE WS-CUSTOMER-ID TO CUST-ID
+           READ CUSTOMER-FILE
+              INVALID KEY
+                 MOVE 'N' TO WS-CREDIT-APPROVED
+              NOT INVALID KEY
+                 COMPUTE WS-CHECK-TOTAL = CUST-BALANCE + WS-ORDER-TOTAL
+                 IF WS-CHECK-TOTAL > CUST-CREDIT-LIMIT
+                    MOVE 'N' TO WS-CREDIT-APPROVED
+                 ELSE
+                    MOVE 'Y' TO WS-CREDIT-APPROVED
+                 END-IF
+           END-READ.
+
+       REJECT-ORDER.
+           DISPLAY '=========================================='
+           DISPLAY 'ORDER REJECTED'
+           DISPLAY '=========================================='
+           DISPLAY 'Customer ID: ' WS-CUSTOMER-ID
+           DISPLAY 'Order Total: $' WS-ORDER-TOTAL
+           IF WS-CUST-FILE-STATUS = '00'
+              DISPLAY 'Reason: credit limit would be exceeded'
+           ELSE
+              DISPLAY 'Reason: customer not found'
+           END-IF
+           PERFORM DELETE-SALES-LINE-ITEMS.
+
+       DELETE-SALES-LINE-ITEMS.
+           MOVE 1 TO WS-DELETE-SEQ
+           PERFORM DELETE-NEXT-SALES-LINE-ITEM
+              UNTIL WS-DELETE-SEQ > WS-LINE-ITEM-COUNT.
+
+       DELETE-NEXT-SALES-LINE-ITEM.
+           COMPUTE SALE-ID = WS-ORDER-ID * 1000 + WS-DELETE-SEQ
+           READ SALES-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 DELETE SALES-FILE RECORD
+           END-READ
+           ADD 1 TO WS-DELETE-SEQ.
+
+       WRITE-ORDER-RECORD.
+           MOVE WS-ORDER-ID TO ORD-ORDER-ID
+           MOVE WS-CUSTOMER-ID TO ORD-CUSTOMER-ID
+           MOVE WS-ORDER-TOTAL TO ORD-SUBTOTAL
+           MOVE WS-TAX-AMOUNT TO ORD-TAX-AMOUNT
+           MOVE WS-FINAL-TOTAL TO ORD-FINAL-TOTAL
+           ACCEPT ORD-TIMESTAMP FROM DATE-TIME
+           WRITE ORDER-RECORD.
+
+       POST-SALES-TRANSACTIONS.
+           MOVE 1 TO WS-POST-SEQ
+           PERFORM POST-NEXT-SALES-TRANSACTION
+              UNTIL WS-POST-SEQ > WS-LINE-ITEM-COUNT.
+
+       POST-NEXT-SALES-TRANSACTION.
+           COMPUTE SALE-ID = WS-ORDER-ID * 1000 + WS-POST-SEQ
+           READ SALES-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE SALE-ID TO TRAN-ID
+                 MOVE WS-CUSTOMER-ID TO TRAN-CUST-ID
+                 MOVE 'CR' TO TRAN-TYPE
+                 MOVE SALE-TOTAL TO TRAN-AMOUNT
+                 MOVE SALE-DATE TO TRAN-DATE
+                 ACCEPT WS-TRAN-TIME FROM TIME
+                 MOVE WS-TRAN-TIME TO TRAN-TIME
+                 MOVE 0 TO TRAN-TO-CUST-ID
+                 MOVE CUST-CURRENCY-CODE TO TRAN-CURRENCY-CODE
+                 WRITE TRANSACTION-RECORD
+           END-READ
+           ADD 1 TO WS-POST-SEQ.
 
        CALCULATE-ORDER-TOTAL.
-           DISPLAY 'Enter Order Amount: '
-           ACCEPT WS-ORDER-TOTAL.
+           MOVE 0 TO WS-ORDER-TOTAL
+           DISPLAY 'Enter Number of Line Items: '
+           ACCEPT WS-LINE-ITEM-COUNT
+           MOVE 1 TO WS-LINE-ITEM-SEQ
+           PERFORM CAPTURE-LINE-ITEM
+              UNTIL WS-LINE-ITEM-SEQ > WS-LINE-ITEM-COUNT.
+
+       CAPTURE-LINE-ITEM.
+           DISPLAY 'Line Item ' WS-LINE-ITEM-SEQ ':'
+           MOVE 'N' TO WS-PROD-FOUND
+           PERFORM GET-VALID-PRODUCT UNTIL WS-PROD-FOUND = 'Y'
+           DISPLAY 'Enter Quantity: '
+           ACCEPT WS-LINE-QUANTITY
+           COMPUTE WS-LINE-TOTAL =
+              WS-LINE-QUANTITY * WS-LINE-UNIT-PRICE
+           ADD WS-LINE-TOTAL TO WS-ORDER-TOTAL
+           PERFORM WRITE-SALES-LINE-ITEM
+           ADD 1 TO WS-LINE-ITEM-SEQ.
+
+       GET-VALID-PRODUCT.
+           DISPLAY 'Enter Product Code: '
+           ACCEPT WS-PROD-CODE
+           MOVE WS-PROD-CODE TO PROD-CODE
+           READ PRODUCT-FILE
+              INVALID KEY
+                 DISPLAY 'Invalid Product Code'
+                 MOVE 'N' TO WS-PROD-FOUND
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-PROD-FOUND
+                 MOVE WS-PROD-CODE TO WS-LINE-PRODUCT
+                 MOVE PROD-STD-UNIT-PRICE TO WS-LINE-UNIT-PRICE
+           END-READ.
+
+       WRITE-SALES-LINE-ITEM.
+           COMPUTE SALE-ID = WS-ORDER-ID * 1000 + WS-LINE-ITEM-SEQ
+           MOVE WS-ORDER-DATE TO SALE-DATE
+           MOVE WS-ORDER-REGION TO SALE-REGION
+           MOVE WS-LINE-PRODUCT TO SALE-PRODUCT
+           MOVE WS-LINE-QUANTITY TO SALE-QUANTITY
+           MOVE WS-LINE-UNIT-PRICE TO SALE-UNIT-PRICE
+           MOVE WS-LINE-TOTAL TO SALE-TOTAL
+           MOVE WS-ORDER-SALESPERSON TO SALE-SALESPERSON
+           WRITE SALES-RECORD
+              INVALID KEY
+                 DISPLAY 'Unable to write sales record for order: '
+                    WS-ORDER-ID
+           END-WRITE.
 
        APPLY-TAX.
            COMPUTE WS-TAX-AMOUNT = WS-ORDER-TOTAL * WS-TAX-RATE
