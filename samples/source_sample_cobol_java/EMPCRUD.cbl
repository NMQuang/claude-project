@@ -16,16 +16,21 @@
            05 WS-DEPT-CODE   PIC X(3).
            05 WS-SALARY      PIC 9(7)V99.
 
+       01 WS-OLD-SALARY      PIC 9(7)V99.
+
+       01 WS-DEPT-CHECK      PIC X(3).
+
        01 WS-ACTION         PIC X(1).
           88 ACTION-CREATE  VALUE 'C'.
           88 ACTION-READ    VALUE 'R'.
           88 ACTION-UPDATE  VALUE 'U'.
           88 ACTION-DELETE  VALUE 'D'.
+          88 ACTION-LIST    VALUE 'L'.
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           DISPLAY "INPUT ACTION (C/R/U/D): "
+           DISPLAY "INPUT ACTION (C/R/U/D/L): "
            ACCEPT WS-ACTION
 
            EVALUATE TRUE
@@ -37,6 +42,8 @@
                    PERFORM UPDATE-EMP
                WHEN ACTION-DELETE
                    PERFORM DELETE-EMP
+               WHEN ACTION-LIST
+                   PERFORM LIST-EMP
                WHEN OTHER
                    DISPLAY "INVALID ACTION"
            END-EVALUATE
@@ -50,17 +57,28 @@
            DISPLAY "SALARY: " ACCEPT WS-SALARY
 
            EXEC SQL
-               INSERT INTO EMPLOYEE
-               (EMP_ID, EMP_NAME, DEPT_CODE, SALARY, CREATED_AT)
-               VALUES
-               (:WS-EMP-ID, :WS-EMP-NAME, :WS-DEPT-CODE,
-                :WS-SALARY, CURRENT DATE)
+               SELECT DEPT_CODE
+               INTO :WS-DEPT-CHECK
+               FROM DEPARTMENT
+               WHERE DEPT_CODE = :WS-DEPT-CODE
            END-EXEC
 
-           IF SQLCODE = 0
-               DISPLAY "INSERT SUCCESS"
+           IF SQLCODE NOT = 0
+               DISPLAY "INVALID DEPT CODE"
            ELSE
-               DISPLAY "INSERT FAILED, SQLCODE=" SQLCODE
+               EXEC SQL
+                   INSERT INTO EMPLOYEE
+                   (EMP_ID, EMP_NAME, DEPT_CODE, SALARY, CREATED_AT)
+                   VALUES
+                   (:WS-EMP-ID, :WS-EMP-NAME, :WS-DEPT-CODE,
+                    :WS-SALARY, CURRENT DATE)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "INSERT SUCCESS"
+               ELSE
+                   DISPLAY "INSERT FAILED, SQLCODE=" SQLCODE
+               END-IF
            END-IF.
 
        READ-EMP.
@@ -86,16 +104,35 @@
            DISPLAY "NEW SALARY: " ACCEPT WS-SALARY
 
            EXEC SQL
-               UPDATE EMPLOYEE
-               SET SALARY = :WS-SALARY,
-                   UPDATED_AT = CURRENT DATE
+               SELECT SALARY
+               INTO :WS-OLD-SALARY
+               FROM EMPLOYEE
                WHERE EMP_ID = :WS-EMP-ID
            END-EXEC
 
-           IF SQLCODE = 0
-               DISPLAY "UPDATE SUCCESS"
+           IF SQLCODE NOT = 0
+               DISPLAY "EMPLOYEE NOT FOUND"
            ELSE
-               DISPLAY "UPDATE FAILED"
+               EXEC SQL
+                   INSERT INTO SALARY_HISTORY
+                   (EMP_ID, OLD_SALARY, NEW_SALARY, CHANGE_DATE)
+                   VALUES
+                   (:WS-EMP-ID, :WS-OLD-SALARY, :WS-SALARY,
+                    CURRENT DATE)
+               END-EXEC
+
+               EXEC SQL
+                   UPDATE EMPLOYEE
+                   SET SALARY = :WS-SALARY,
+                       UPDATED_AT = CURRENT DATE
+                   WHERE EMP_ID = :WS-EMP-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "UPDATE SUCCESS"
+               ELSE
+                   DISPLAY "UPDATE FAILED"
+               END-IF
            END-IF.
 
        DELETE-EMP.
@@ -111,3 +148,33 @@
            ELSE
                DISPLAY "DELETE FAILED"
            END-IF.
+
+       LIST-EMP.
+           DISPLAY "DEPT CODE: " ACCEPT WS-DEPT-CODE
+
+           EXEC SQL
+               DECLARE EMP_CURSOR CURSOR FOR
+               SELECT EMP_ID, EMP_NAME, SALARY
+               FROM EMPLOYEE
+               WHERE DEPT_CODE = :WS-DEPT-CODE
+           END-EXEC
+
+           EXEC SQL
+               OPEN EMP_CURSOR
+           END-EXEC
+
+           PERFORM FETCH-NEXT-EMP UNTIL SQLCODE NOT = 0
+
+           EXEC SQL
+               CLOSE EMP_CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-EMP.
+           EXEC SQL
+               FETCH EMP_CURSOR
+               INTO :WS-EMP-ID, :WS-EMP-NAME, :WS-SALARY
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY WS-EMP-ID " " WS-EMP-NAME " " WS-SALARY
+           END-IF.
