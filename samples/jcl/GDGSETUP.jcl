@@ -0,0 +1,34 @@
+//GDGSETUP JOB (ACCTG),'DEFINE GDG BASES',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* ONE-TIME SETUP - DEFINE THE GENERATION DATA GROUP BASES BEHIND
+//* THE NIGHTLY RUN'S DAILY FILES. RUN ONCE PER GDG BEFORE NIGHTLY
+//* IS FIRST POINTED AT IT. LIMIT(14) KEEPS TWO WEEKS OF GENERATIONS
+//* ON HAND AND SCRATCHES THE OLDEST AS EACH NEW ONE IS CATALOGED.
+//*****************************************************************
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.BATCH.TRANFILE) -
+              LIMIT(14)  -
+              SCRATCH    -
+              NOEMPTY)
+
+  DEFINE GDG (NAME(PROD.BATCH.ERRLOG) -
+              LIMIT(14)  -
+              SCRATCH    -
+              NOEMPTY)
+
+  DEFINE GDG (NAME(PROD.BATCH.SALESRPT) -
+              LIMIT(14)    -
+              SCRATCH      -
+              NOEMPTY)
+
+  DEFINE GDG (NAME(PROD.BATCH.SALESCSV) -
+              LIMIT(14)    -
+              SCRATCH      -
+              NOEMPTY)
+/*
+//*
