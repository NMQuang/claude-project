@@ -0,0 +1,91 @@
+//NIGHTLY  JOB (ACCTG),'NIGHTLY BATCH RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* NIGHTLY BATCH JOB STREAM
+//* RUNS THE DAILY ACCOUNT-PROCESSING SEQUENCE IN ORDER:
+//*    STEP 1 - BATCHJOB   (POST TRANSACTIONS, UPDATE BALANCES)
+//*    STEP 2 - DBVALID    (DBUTIL, VALIDATE-DATA OPERATION)
+//*    STEP 3 - RPTGEN     (SALES REPORT)
+//* EACH STEP IS CONDITIONED ON THE PRIOR STEP'S RETURN CODE SO
+//* THE STREAM STOPS COLD INSTEAD OF RUNNING A LATER STEP AGAINST
+//* DATA AN EARLIER STEP FAILED TO PRODUCE. A FAILURE IN ANY STEP
+//* FIRES THE MATCHING NOTIFY STEP BELOW IT SO THE FAILURE SHOWS
+//* UP IN THE JOB LOG INSTEAD OF WAITING FOR SOMEONE TO NOTICE A
+//* BAD RETURN CODE.
+//*
+//* TRANFILE, ERRLOG, SALESRPT AND SALESCSV ARE GENERATION DATA
+//* GROUPS (SEE GDGSETUP.JCL) SO EACH RUN KEEPS ITS OWN DATED
+//* GENERATION INSTEAD OF OVERWRITING THE DAY BEFORE. BATCHJOB
+//* READS THE CURRENT GENERATION (0) OF THE TRANSACTION FEED AND
+//* CATALOGS A NEW (+1) GENERATION OF THE ERROR LOG; RPTGEN
+//* CATALOGS A NEW (+1) GENERATION OF THE REPORT AND CSV EXTRACT.
+//*****************************************************************
+//*
+//BATCHJB  EXEC PGM=BATCHJOB
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.BATCH.TRANFILE(0),DISP=SHR
+//CUSTFILE DD DSN=PROD.BATCH.CUSTFILE,DISP=SHR
+//EXCHRATE DD DSN=PROD.BATCH.EXCHRATE,DISP=SHR
+//ERRLOG   DD DSN=PROD.BATCH.ERRLOG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPTFILE DD DSN=PROD.BATCH.CKPTFILE,DISP=(MOD,KEEP)
+//CTLRPT   DD SYSOUT=*
+//SUSPFILE DD DSN=PROD.BATCH.SUSPFILE,DISP=(MOD,KEEP)
+//POSTEDTR DD DSN=PROD.BATCH.POSTEDTR,DISP=(MOD,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
+//NOTIFY1  EXEC PGM=IEBGENER,COND=(0,EQ,BATCHJB)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+BATCHJOB FAILED - NIGHTLY RUN HALTED BEFORE DATA VALIDATION
+//SYSUT2   DD SYSOUT=(*,INTRDR)
+//*
+//DBVALID  EXEC PGM=DBUTIL,COND=(0,NE,BATCHJB)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+VALIDATE
+/*
+//*
+//NOTIFY2  EXEC PGM=IEBGENER,COND=(0,EQ,DBVALID)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+DBUTIL VALIDATE-DATA FAILED - NIGHTLY RUN HALTED BEFORE RPTGEN
+//SYSUT2   DD SYSOUT=(*,INTRDR)
+//*
+//RPTGEN   EXEC PGM=RPTGEN,
+//             COND=((0,NE,BATCHJB),(0,NE,DBVALID))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SALESDAT DD DSN=PROD.BATCH.SALESDAT,DISP=SHR
+//PRODMAST DD DSN=PROD.BATCH.PRODMAST,DISP=SHR
+//SALESRPT DD DSN=PROD.BATCH.SALESRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SALESCSV DD DSN=PROD.BATCH.SALESCSV(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SALESPFL DD DSN=&&SALESPFL,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SPSORT1  DD DSN=&&SPSORT1,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+
+
+N
+5
+//*
+//NOTIFY3  EXEC PGM=IEBGENER,
+//             COND=(0,EQ,RPTGEN)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+RPTGEN FAILED - NIGHTLY RUN COMPLETED WITH ERRORS, REVIEW SYSOUT
+//SYSUT2   DD SYSOUT=(*,INTRDR)
+//*
